@@ -1,405 +1,943 @@
-IDENTIFICATION DIVISION. 
-
-PROGRAM-ID.
-
-	C36T2.
-
-AUTHOR.
-
-	DIGITAL EQUIPMENT CORPORATION.
-
-	Test program for DEC-10/20 Cobol.
-
-	This program performs minimal confidence test on DIX.   Please
-	see program  F7T2.FOR for  a bit-by-bit  justification of  the
-	initial and expected final values used here.
-
-* THIS SOFTWARE IS FURNISHED UNDER A LICENSE AND MAY  BE  USED
-* OR COPIED ONLY IN ACCORDANCE WITH THE TERMS OF SUCH LICENSE.
-*
-* COPYRIGHT  (C)  DIGITAL  EQUIPMENT  CORPORATION 1983, 1985.
-* ALL RIGHTS RESERVED.
-
-*
-* Facility: DIX-TEST
-*
-* Edit History:
-*
-* new_version (2, 0)
-*
-* Edit (%O'23', '13-Apr-84', 'Sandy Clemens')
-* %(  Add new DIX V2 tests to DXT2:.  )%
-*
-* Edit (%O'26', '17-Jul-84', 'Sandy Clemens')
-* %(  Change the DIX ICS tests so that they do not print out the
-*     values of the destination buffers.  Since what COBOL and what
-*     FORTRAN prints out is different, it causes confusion.
-*     FILES:  C36T2.CBL, F7T2.FOR, F32T2.VAX-FOR
-* )%
-* 
-* Edit (%O'31', '8-Oct-84', 'Sandy Clemens')
-* %(  Put in new copyright notices.  FILES:  C36T2.CBL, C32T2.VAX-COB,
-*     F7T2.FOR, F32T2.VAX-FOR  )%
-
-
-INSTALLATION.
-
-	DEC-MARLBOROUGH.
-
-DATE-WRITTEN.
-
-	APRIL 13, 1984.
-
-
-ENVIRONMENT DIVISION.
-
-CONFIGURATION SECTION.
-
-SOURCE-COMPUTER.
-
-	DECSYSTEM-20.
-
-OBJECT-COMPUTER.
-
-	DECSYSTEM-20.
-
-INPUT-OUTPUT SECTION.
-
-DATA DIVISION.
-
-WORKING-STORAGE SECTION.
-
-* source data values
-
-* Since VERY large numbers are going to be put into the source fields,
-* and Cobol will not allow  for direct VALUE clause specifications  of
-* such large numeric  values into  an S9(10) COMP  fields, the  values
-* will be entered as sixbit values and then redefined as sbf36 values.
-
-*	field	  numeric value	  sixbit
-*	SRCDAT1   -33408571294    @XL:AB
-*	SRCDAT2   27015512064     9*0   
-*	SRCDAT3   2147483647      !_____
-*	SRCDAT4   17553718994     062'[2
-*	SRCDAT5   19669029568	  2479+ 
-*	SRCDAT6   2568829440	  "9'3H 
-
-
-01 SRC-SIXBIT PIC X(36) USAGE DISPLAY-6
-			VALUE "@XL:AB9*0   !_____062'[22479+ ""9'3H ".
-
-01 SRCDAT REDEFINES SRC-SIXBIT.
-    05  SRCDAT1 PIC S9(10) COMP.
-    05  SRCDAT2 PIC S9(10) COMP.
-    05  SRCDAT3 PIC S9(10) COMP.
-    05  SRCDAT4 PIC S9(10) COMP.
-    05  SRCDAT5 PIC S9(10) COMP.
-    05  SRCDAT6 PIC S9(10) COMP.
-
-* destination data fields
-01  DSTDAT PIC S9(10) COMP OCCURS 7.
-
-* foreign field descriptors
-01  FFDS.
-    05  STR20 PIC S9(10) COMP OCCURS 3.
-    05  SBF20 PIC S9(10) COMP OCCURS 3.
-    05  FLT20 PIC S9(10) COMP OCCURS 3.
-    05  DN20 PIC S9(10) COMP OCCURS 3.
-    05  PD20 PIC S9(10) COMP OCCURS 3.
-    05  STRVAX PIC S9(10) COMP OCCURS 3.
-    05  SBFVAX PIC S9(10) COMP OCCURS 3.
-    05  FLTVAX PIC S9(10) COMP OCCURS 3.
-    05  DNVAX PIC S9(10) COMP OCCURS 3.
-    05  PDVAX PIC S9(10) COMP OCCURS 3.
-
-01  INTERFACE-FILES.
-    COPY DIL OF "SYS:DIL.LIB".
-    COPY DIX OF "SYS:DIL.LIB".
-
-01  DILINI-PARAMS.
-    05  DIL-INIT-STATUS PIC S9(10) COMP.
-    05  DIL-STATUS PIC S9(10) COMP.
-    05  DIL-SEVERITY PIC S9(10) COMP.
-    05  DIL-MESSAGE PIC S9(10) COMP.
-
-* success flag
-01  SUCCESS-FLAG PIC X(8).
-    88  OK VALUE "SUCCESS".
-    88  NOT-OK VALUE "FAILURE".
-
-* keep track of which test is running
-* have to change TEST to TESTA because new version of COBOL has TEST
-* as a reserved word
-77  TESTA PIC S9(10) COMP.
-
-77  SUB PIC S9(5) COMP.
-
-PROCEDURE DIVISION.
-
-INITIALIZE-STUFF.
-
-    MOVE "SUCCESS" TO SUCCESS-FLAG.
-
-    ENTER MACRO DILINI USING DIL-INIT-STATUS, DIL-STATUS,
-			     DIL-MESSAGE, DIL-SEVERITY.
-
-    IF DIL-INIT-STATUS NOT = 1
-	DISPLAY "? Failure in DILINI. Dil-status = " DIL-STATUS.
-
-* initialize destination buffer to zeros
-    PERFORM INITIALIZE-DSTDAT THRU INIT-EXIT
-		VARYING SUB FROM 1 BY 1 UNTIL SUB > 7.
-
-MAKE-FFDS.
-
-    MOVE 1 TO TESTA.
-    ENTER MACRO XDESCR USING STR20(1), SRCDAT, DIX-SYS-10-20, 7, 0, 0,
-			     DIX-DT-ASCII-7, 7, 0.
-
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    MOVE 2 TO TESTA.
-    ENTER MACRO XDESCR USING SBF20(1), SRCDAT, DIX-SYS-10-20, 36, 2, 0,
-			     DIX-DT-SBF36, 0, 2.
-
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    MOVE 3 TO TESTA.
-    ENTER MACRO XDESCR USING FLT20(1), SRCDAT, DIX-SYS-10-20, 36, 3, 0,
-			     DIX-DT-FLOAT-36, 0, 0.
-
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    MOVE 4 TO TESTA.
-    ENTER MACRO XDESCR USING DN20(1), SRCDAT, DIX-SYS-10-20, 6, 24, 0,
-			     DIX-DT-DN6TS, 5, 3.
-
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    MOVE 5 TO TESTA.
-    ENTER MACRO XDESCR USING PD20(1), SRCDAT, DIX-SYS-10-20, 9, 20, 0,
-			     DIX-DT-PD9, 5, 2.
-
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    MOVE 6 TO TESTA.
-    ENTER MACRO XDESCR USING STRVAX(1), DSTDAT(1), DIX-SYS-VAX, 8, 0, 0,
-			     DIX-DT-ASCII-8, 7, 0.
-
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    MOVE 7 TO TESTA.
-    ENTER MACRO XDESCR USING SBFVAX(1), DSTDAT(1), DIX-SYS-VAX, 8, 8, 0,
-			     DIX-DT-SBF32, 0, 2.
-
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    MOVE 8 TO TESTA.
-    ENTER MACRO XDESCR USING FLTVAX(1), DSTDAT(1), DIX-SYS-VAX, 8, 12, 0,
-			     DIX-DT-D-FLOAT, 0, 0.
-
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    MOVE 9 TO TESTA.
-    ENTER MACRO XDESCR USING DNVAX(1), DSTDAT(1), DIX-SYS-VAX, 8, 20, 0,
-			     DIX-DT-DN8LO, 4, 3.
-
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    MOVE 10 TO TESTA.
-    ENTER MACRO XDESCR USING PDVAX(1), DSTDAT(1), DIX-SYS-VAX, 8, 24, 0,
-			     DIX-DT-PD8, 5, 2.
-
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-
-DO-CONVERSIONS.
-* (20 to vax)
-
-    DISPLAY " Doing conversions... ".
-
-    MOVE 11 TO TESTA.
-    ENTER MACRO XCVST USING STR20(1), STRVAX(1).
-
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-
-    MOVE 12 TO TESTA.
-    ENTER MACRO XCVFB USING SBF20(1), SBFVAX(1).
-
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-
-    MOVE 13 TO TESTA.
-    ENTER MACRO XCGEN USING FLT20(1), FLTVAX(1).
-
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-
-    MOVE 14 TO TESTA.
-    ENTER MACRO XCVDN USING DN20(1), DNVAX(1).
-
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-
-    MOVE 15 TO TESTA.
-    ENTER MACRO XCVPD USING PD20(1), PDVAX(1).
-
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-
-    IF OK DISPLAY " Tests through 15 completed successfully.".
-
-CHECK-RESULTS.
-* what we should have created is the VAX form of the record as
-* described in the comments in F7T1.FOR.
-
-*    * this is now debug only * [%O'26]
-*    PERFORM SHOW-RESULTS THRU SHOW-EXIT VARYING SUB FROM 1 BY 1 UNTIL SUB > 7.
-
-    MOVE 16 TO TESTA.
-    IF DSTDAT(1) NOT = 4972569153
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "  Test 16 is checking the conversions."
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    MOVE 17 TO TESTA.
-    IF DSTDAT(2) NOT = -268266717
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "  Test 17 is checking the conversions."
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    MOVE 18 TO TESTA.
-    IF DSTDAT(3) NOT = 5528092671
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "  Test 18 is checking the conversions."
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    MOVE 19 TO TESTA.
-* Since the  initial  precision is  only  float-36, the  full  D_float
-* precision will not be  produced in the  answer.  D_Float is  exactly
-* like F_Float for the first word.  The second word consists  entirely
-* of lower-order  mantissa bits.   In our  example, however,  mantissa
-* bits cannot be manufactured from nowhere.  Float-36 has 26  mantissa
-* bits.  F_Float has 24 (first one hidden).  Therefore, 2 bits,  which
-* happen to be 10, will overflow into the second word of the  D_Float.
-* The remainder of that word (vax word N+16) will be 0.  Lay this  out
-* on the  chart, and  you  will see  that 20  word  n+3 will  thus  be
-* 200000,,176644, or 17179934116.
-
-    IF DSTDAT(4) NOT = 17179934116
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "  Test 19 is checking the conversions."
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    MOVE 20 TO TESTA.
-    IF DSTDAT(5) NOT = 30940463104
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "  Test 20 is checking the conversions."
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    MOVE 21 TO TESTA.
-    IF DSTDAT(6) NOT = -26500582509
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "  Test 21 is checking the conversions."
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    MOVE 22 TO TESTA.
-    IF DSTDAT(7) NOT = 0
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "  Test 22 is checking the conversions."
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-
-   IF OK DISPLAY " Tests through 22 completed successfully. ".
-
-ERROR-CASES.
-* try a couple of error cases.
-
-ERROR-CASE-UNKSYS.
-* get and unknown system of origin error and verify use of
-* dix-c-unksys
-
-    MOVE 23 TO TESTA.
-    ENTER MACRO XDESCR USING STR20(1), SRCDAT, 3, 7, 0, 0,
-			     DIX-DT-ASCII-7, 7, 0.
-
-    IF DIL-MESSAGE NOT = DIX-C-UNKSYS
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
- 
-
-ERROR-CASE-INVDATTYP.
-* get and invalid data type error and verify use of dix-c-invdattyp
-
-    MOVE 24 TO TESTA.
-    ENTER MACRO XDESCR USING STR20(1), SRCDAT, 
-			     DIX-SYS-10-20, 7, 0, 0, -75, 7, 0.
-
-    IF DIL-MESSAGE NOT = DIX-C-INVDATTYP
-	MOVE "FAILURE" TO SUCCESS-FLAG
-	DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
-
-    IF OK DISPLAY " Tests through 24 completed successfully. "
-	  DISPLAY " "
-	  DISPLAY " C36T2 successfully completed.".
-
-    STOP RUN.
-
-
-
-INITIALIZE-DSTDAT.
-    MOVE 0 TO DSTDAT(SUB).
-INIT-EXIT.
-
-
-
-SHOW-RESULTS.
-* [%O'26]
-*    DISPLAY "DSTDAT(" SUB ") value is: " DSTDAT(SUB).  * debug only *
-SHOW-EXIT.
+IDENTIFICATION DIVISION. 
+
+PROGRAM-ID.
+
+	C36T2.
+
+AUTHOR.
+
+	DIGITAL EQUIPMENT CORPORATION.
+
+	Test program for DEC-10/20 Cobol.
+
+	This program performs minimal confidence test on DIX.   Please
+	see program  F7T2.FOR for  a bit-by-bit  justification of  the
+	initial and expected final values used here.
+
+* THIS SOFTWARE IS FURNISHED UNDER A LICENSE AND MAY  BE  USED
+* OR COPIED ONLY IN ACCORDANCE WITH THE TERMS OF SUCH LICENSE.
+*
+* COPYRIGHT  (C)  DIGITAL  EQUIPMENT  CORPORATION 1983, 1985.
+* ALL RIGHTS RESERVED.
+
+*
+* Facility: DIX-TEST
+*
+* Edit History:
+*
+* new_version (2, 0)
+*
+* Edit (%O'23', '13-Apr-84', 'Sandy Clemens')
+* %(  Add new DIX V2 tests to DXT2:.  )%
+*
+* Edit (%O'26', '17-Jul-84', 'Sandy Clemens')
+* %(  Change the DIX ICS tests so that they do not print out the
+*     values of the destination buffers.  Since what COBOL and what
+*     FORTRAN prints out is different, it causes confusion.
+*     FILES:  C36T2.CBL, F7T2.FOR, F32T2.VAX-FOR
+* )%
+* 
+* Edit (%O'31', '8-Oct-84', 'Sandy Clemens')
+* %(  Put in new copyright notices.  FILES:  C36T2.CBL, C32T2.VAX-COB,
+*     F7T2.FOR, F32T2.VAX-FOR  )%
+*
+* new_version (3, 0)
+*
+* Edit (%O'40', '8-Aug-86', 'Karin Lindqvist')
+* %(  Add a DIXLOG disk log so that CHECK-RESULTS and ERROR-CASES leave
+*     a permanent, dated record of each test's DIL-STATUS, DIL-SEVERITY
+*     and SUCCESS-FLAG.  Previously this only went to the console.
+*     FILES:  C36T2.CBL  )%
+*
+* Edit (%O'41', '11-Aug-86', 'Karin Lindqvist')
+* %(  Let a run select a subset of the 24 tests instead of always
+*     running the full matrix -- RUN-MODE of QUICK runs just the
+*     ASCII-7/SBF36 conversions (tests 1, 2, 11, 12), FULL (the
+*     default) still runs everything.  FILES:  C36T2.CBL  )%
+*
+* Edit (%O'42', '13-Aug-86', 'Karin Lindqvist')
+* %(  Add tests 25-27, exercising the ASCII-7 string conversion path
+*     for DIX-SYS-RSX11, since we now exchange DIX-converted files
+*     with RSX-11 nodes over DECnet as well as 10-20 and VAX nodes.
+*     FILES:  C36T2.CBL  )%
+*
+* Edit (%O'43', '14-Aug-86', 'Karin Lindqvist')
+* %(  Add test 28, a whole-record checksum reconciliation of DSTDAT(1)
+*     thru DSTDAT(7) against a known-good master value.  The per-field
+*     checks in CHECK-RESULTS only prove the fields we bothered to
+*     compare are right; this catches stray corruption elsewhere in
+*     the converted record that dodges them.  FILES:  C36T2.CBL  )%
+*
+* Edit (%O'44', '14-Aug-86', 'Karin Lindqvist')
+* %(  Add tests 29-30, feeding XDESCR a bad length and a bad scale
+*     factor to confirm DIX-C-INVLEN and DIX-C-INVSCL come back
+*     correctly.  ERROR-CASE-UNKSYS and ERROR-CASE-INVDATTYP have
+*     stood since 1984 and only cover the two original error codes;
+*     later DIL patches have added new ones.  FILES:  C36T2.CBL  )%
+*
+* Edit (%O'45', '25-Aug-86', 'Karin Lindqvist')
+* %(  Return a non-zero completion code when SUCCESS-FLAG comes out
+*     FAILURE, so a batch job running this test can tell pass from
+*     fail without scraping the console log.  FILES:  C36T2.CBL  )%
+*
+* Edit (%O'46', '28-Aug-86', 'Karin Lindqvist')
+* %(  A stray period after several of the ENTER MACRO calls was closing
+*     the enclosing IF TEST-SELECTED early, so the DIL-SEVERITY/
+*     DIL-MESSAGE check right after it ran unconditionally instead of
+*     only when the test was actually selected -- harmless under
+*     RUN-MODE-FULL, but RUN-MODE-QUICK would flag an unselected test
+*     as failed.  Also fixed test 25's expected descriptor type to
+*     DIX-DT-ASCII-8, matching RSX-11's byte-stream layout the same way
+*     test 16's proven-good VAX value does -- test 27's comment claimed
+*     ASCII-8 but the code underneath it still said ASCII-7.  Added
+*     FILE STATUS IS DIXLOG-FILE-STATUS on DIXLOG-FILE so a failed
+*     OPEN EXTEND comes back as a clean completion code instead of
+*     abending, matching CD36T1's CKPT-FILE-STATUS/PARAM-FILE-STATUS/
+*     BENCH-FILE-STATUS convention.  Also returns the number of the
+*     first failing test as the completion code instead of a bare 1,
+*     so DILVER's consolidated summary can say which test to go look
+*     at.  FILES:  C36T2.CBL, DILVER.CBL  )%
+*
+* Edit (%O'47', '1-Sep-86', 'Karin Lindqvist')
+* %(  Tests 1-15 and 25-26 were never writing a DIXLOG.LOG record or
+*     updating FIRST-FAILED-TEST -- WRITE-DIXLOG-RECORD was only being
+*     PERFORMed after tests 16-24 and 27-30.  A run whose only
+*     failures fell in that range still set SUCCESS-FLAG to FAILURE
+*     correctly, but COMPLETION-CODE came back 0 (FIRST-FAILED-TEST
+*     never got set), so a batch step -- or DILVER's checkpoint --
+*     would see it as a clean PASS.  Added the same
+*     PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT after every
+*     one of the missing tests, so all 30 leave an audit record and
+*     feed FIRST-FAILED-TEST the same way.  FILES:  C36T2.CBL  )%
+*
+* Edit (%O'48', '2-Sep-86', 'Karin Lindqvist')
+* %(  ACCEPT RUN-MODE blocked on the console with no way to answer it
+*     when C36T2 is CALLed from DILVER's consolidated run instead of
+*     submitted on its own.  Added an optional DIXPARM.DAT parameter
+*     card, read in a new GET-RUN-MODE paragraph: if it is present,
+*     RUN-MODE comes from it and the terminal is never touched; if it
+*     is not, GET-RUN-MODE falls back to the original ACCEPT, so a
+*     standalone interactive run is unchanged.  DILVER now writes this
+*     file immediately before CALLing C36T2.  FILES:  C36T2.CBL,
+*     DILVER.CBL  )%
+*
+* Edit (%O'49', '3-Sep-86', 'Karin Lindqvist')
+* %(  RUN-MODE-QUICK's selection list (tests 1, 2, 11 and 12) skipped
+*     tests 6 and 7, but 11 and 12 convert INTO the STRVAX/SBFVAX
+*     descriptors that only tests 6 and 7 build -- QUICK mode was
+*     running 11/12 against descriptors that had never been
+*     initialized.  Added tests 6 and 7 to the QUICK selection list so
+*     the descriptors they build are always there by the time 11/12
+*     need them.  FILES:  C36T2.CBL  )%
+*
+* Edit (%O'50', '4-Sep-86', 'Karin Lindqvist')
+* %(  Two bugs in the DIXLOG.LOG audit trail added by edit 45. (1)
+*     INITIALIZE-STUFF's OPEN EXTEND DIXLOG-FILE returns status "35" on
+*     a system where DIXLOG.LOG does not exist yet, which aborted the
+*     whole run -- including a first-time installation -- before any
+*     test ran; now falls back to OPEN OUTPUT (creating the file) on
+*     status "35", the same fallback CLEAR-CHECKPOINT in DILVER.CBL
+*     uses for DILCKPT.DAT.  (2) WRITE-DIXLOG-RECORD logged the
+*     running, sticky SUCCESS-FLAG instead of the outcome of the test
+*     just run, so once any test failed every later record -- even for
+*     tests that themselves passed -- was stamped FAILURE.  Added
+*     TEST-RESULT-FLAG, reset to SUCCESS at the top of every test and
+*     set to FAILURE only by that test's own check, and log it instead.
+*     FILES:  C36T2.CBL  )%
+
+INSTALLATION.
+
+	DEC-MARLBOROUGH.
+
+DATE-WRITTEN.
+
+	APRIL 13, 1984.
+
+
+ENVIRONMENT DIVISION.
+
+CONFIGURATION SECTION.
+
+SOURCE-COMPUTER.
+
+	DECSYSTEM-20.
+
+OBJECT-COMPUTER.
+
+	DECSYSTEM-20.
+
+INPUT-OUTPUT SECTION.
+
+FILE-CONTROL.
+
+    SELECT DIXLOG-FILE ASSIGN TO "DIXLOG.LOG"
+	ORGANIZATION IS SEQUENTIAL
+	FILE STATUS IS DIXLOG-FILE-STATUS.
+
+* Optional batch-parameter card: if DIXPARM.DAT exists, RUN-MODE is
+* read from it instead of prompted for, so DILVER can drive C36T2
+* unattended in a consolidated run.
+    SELECT OPTIONAL DIXPARM-FILE ASSIGN TO "DIXPARM.DAT"
+	ORGANIZATION IS SEQUENTIAL
+	FILE STATUS IS DIXPARM-FILE-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+
+FD  DIXLOG-FILE
+    LABEL RECORDS ARE STANDARD.
+
+01  DIXLOG-RECORD.
+    05  DIXLOG-DATE PIC 9(6).
+    05  FILLER PIC X(1) VALUE SPACE.
+    05  DIXLOG-TESTA PIC ZZ9.
+    05  FILLER PIC X(1) VALUE SPACE.
+    05  DIXLOG-STATUS PIC -(10)9.
+    05  FILLER PIC X(1) VALUE SPACE.
+    05  DIXLOG-SEVERITY PIC -(10)9.
+    05  FILLER PIC X(1) VALUE SPACE.
+    05  DIXLOG-FLAG PIC X(8).
+
+FD  DIXPARM-FILE
+    LABEL RECORDS ARE STANDARD.
+
+01  DIXPARM-RECORD.
+    05  DIXPARM-RUN-MODE PIC X(5).
+
+WORKING-STORAGE SECTION.
+
+* source data values
+
+* Since VERY large numbers are going to be put into the source fields,
+* and Cobol will not allow  for direct VALUE clause specifications  of
+* such large numeric  values into  an S9(10) COMP  fields, the  values
+* will be entered as sixbit values and then redefined as sbf36 values.
+
+*	field	  numeric value	  sixbit
+*	SRCDAT1   -33408571294    @XL:AB
+*	SRCDAT2   27015512064     9*0   
+*	SRCDAT3   2147483647      !_____
+*	SRCDAT4   17553718994     062'[2
+*	SRCDAT5   19669029568	  2479+ 
+*	SRCDAT6   2568829440	  "9'3H 
+
+
+01 SRC-SIXBIT PIC X(36) USAGE DISPLAY-6
+			VALUE "@XL:AB9*0   !_____062'[22479+ ""9'3H ".
+
+01 SRCDAT REDEFINES SRC-SIXBIT.
+    05  SRCDAT1 PIC S9(10) COMP.
+    05  SRCDAT2 PIC S9(10) COMP.
+    05  SRCDAT3 PIC S9(10) COMP.
+    05  SRCDAT4 PIC S9(10) COMP.
+    05  SRCDAT5 PIC S9(10) COMP.
+    05  SRCDAT6 PIC S9(10) COMP.
+
+* destination data fields
+* slot 8 holds the DIX-SYS-RSX11 string-conversion result (test 27)
+01  DSTDAT PIC S9(10) COMP OCCURS 8.
+
+* foreign field descriptors
+01  FFDS.
+    05  STR20 PIC S9(10) COMP OCCURS 3.
+    05  SBF20 PIC S9(10) COMP OCCURS 3.
+    05  FLT20 PIC S9(10) COMP OCCURS 3.
+    05  DN20 PIC S9(10) COMP OCCURS 3.
+    05  PD20 PIC S9(10) COMP OCCURS 3.
+    05  STRVAX PIC S9(10) COMP OCCURS 3.
+    05  SBFVAX PIC S9(10) COMP OCCURS 3.
+    05  FLTVAX PIC S9(10) COMP OCCURS 3.
+    05  DNVAX PIC S9(10) COMP OCCURS 3.
+    05  PDVAX PIC S9(10) COMP OCCURS 3.
+    05  STRRSX PIC S9(10) COMP OCCURS 3.
+
+01  INTERFACE-FILES.
+    COPY DIL OF "SYS:DIL.LIB".
+    COPY DIX OF "SYS:DIL.LIB".
+
+01  DILINI-PARAMS.
+    05  DIL-INIT-STATUS PIC S9(10) COMP.
+    05  DIL-STATUS PIC S9(10) COMP.
+    05  DIL-SEVERITY PIC S9(10) COMP.
+    05  DIL-MESSAGE PIC S9(10) COMP.
+
+* status of the last I/O against DIXLOG-FILE, so a failed OPEN EXTEND
+* reports a clean completion code instead of abending
+01  DIXLOG-FILE-STATUS PIC X(2).
+
+* status of the last I/O against DIXPARM-FILE -- "00" means an operator-
+* (or DILVER-) supplied RUN-MODE was found; "35" means the file is not
+* present, so RUN-MODE falls back to the interactive ACCEPT
+01  DIXPARM-FILE-STATUS PIC X(2).
+
+* success flag
+01  SUCCESS-FLAG PIC X(8).
+    88  OK VALUE "SUCCESS".
+    88  NOT-OK VALUE "FAILURE".
+
+* pass/fail outcome of the one test now running, reset fresh at the top
+* of every test and written to DIXLOG.LOG for that test's record -- kept
+* separate from the sticky, run-wide SUCCESS-FLAG so a DIXLOG.LOG record
+* for a test after the first failure still shows that test's own result
+01  TEST-RESULT-FLAG PIC X(8) VALUE "SUCCESS".
+
+* completion code returned to the job that invoked this program
+01  COMPLETION-CODE PIC S9(4) COMP VALUE 0.
+
+* keep track of which test is running
+* have to change TEST to TESTA because new version of COBOL has TEST
+* as a reserved word
+77  TESTA PIC S9(10) COMP.
+
+* number of the first test that failed, 0 if none has yet -- lets the
+* completion code tell the caller which test to go look at instead of
+* a bare pass/fail
+77  FIRST-FAILED-TEST PIC S9(10) COMP VALUE 0.
+
+77  SUB PIC S9(5) COMP.
+
+* today's date, for the DIXLOG audit record
+77  WS-TODAY PIC 9(6).
+
+* run-mode switch: FULL (the default) runs the entire 24-test matrix;
+* QUICK runs just the ASCII-7/SBF36 conversions (tests 1, 2, 11, 12)
+* for a fast sanity check after a minor patch, without waiting for the
+* whole DIX regression
+01  RUN-MODE PIC X(5) VALUE "FULL ".
+    88  RUN-MODE-FULL VALUE "FULL ".
+    88  RUN-MODE-QUICK VALUE "QUICK".
+
+* set by CHECK-TEST-SELECTED ahead of each test to say whether the
+* test about to run should actually be performed
+01  TEST-SELECTED-FLAG PIC X(3) VALUE "YES".
+    88  TEST-SELECTED VALUE "YES".
+
+* whole-record checksum of DSTDAT(1) thru DSTDAT(7), reconciled
+* against the known-good master value in CHECKSUM-RECONCILE (test 28)
+77  WS-CHECKSUM PIC S9(12) COMP.
+77  WS-CHECKSUM-MASTER PIC S9(12) COMP VALUE 31852209818.
+
+PROCEDURE DIVISION.
+
+INITIALIZE-STUFF.
+
+    MOVE "SUCCESS" TO SUCCESS-FLAG.
+
+    ENTER MACRO DILINI USING DIL-INIT-STATUS, DIL-STATUS,
+			     DIL-MESSAGE, DIL-SEVERITY.
+
+    IF DIL-INIT-STATUS NOT = 1
+	DISPLAY "? Failure in DILINI. Dil-status = " DIL-STATUS.
+
+* initialize destination buffer to zeros
+    PERFORM INITIALIZE-DSTDAT THRU INIT-EXIT
+		VARYING SUB FROM 1 BY 1 UNTIL SUB > 8.
+
+* open the DIXLOG audit trail so every test run leaves a permanent,
+* dated record behind it, whether or not anyone is watching the job
+    ACCEPT WS-TODAY FROM DATE.
+    OPEN EXTEND DIXLOG-FILE.
+    IF DIXLOG-FILE-STATUS = "35"
+	OPEN OUTPUT DIXLOG-FILE.
+
+    IF DIXLOG-FILE-STATUS NOT = "00"
+	DISPLAY "? INITIALIZE-STUFF: DIXLOG.LOG could not be opened, status = "
+	    DIXLOG-FILE-STATUS
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+* pick up the run mode (FULL or QUICK) so a sanity check after a minor
+* patch does not have to sit through the whole 24-test matrix -- if
+* DIXPARM.DAT is present (DILVER writes one before this CALL) the
+* value comes from there instead of prompting the terminal
+    PERFORM GET-RUN-MODE THRU GET-RUN-MODE-EXIT.
+
+MAKE-FFDS.
+
+    MOVE 1 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XDESCR USING STR20(1), SRCDAT, DIX-SYS-10-20, 7, 0, 0,
+    			     DIX-DT-ASCII-7, 7, 0
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 2 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XDESCR USING SBF20(1), SRCDAT, DIX-SYS-10-20, 36, 2, 0,
+    			     DIX-DT-SBF36, 0, 2
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 3 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XDESCR USING FLT20(1), SRCDAT, DIX-SYS-10-20, 36, 3, 0,
+    			     DIX-DT-FLOAT-36, 0, 0
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 4 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XDESCR USING DN20(1), SRCDAT, DIX-SYS-10-20, 6, 24, 0,
+    			     DIX-DT-DN6TS, 5, 3
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 5 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XDESCR USING PD20(1), SRCDAT, DIX-SYS-10-20, 9, 20, 0,
+    			     DIX-DT-PD9, 5, 2
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 6 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XDESCR USING STRVAX(1), DSTDAT(1), DIX-SYS-VAX, 8, 0, 0,
+    			     DIX-DT-ASCII-8, 7, 0
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 7 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XDESCR USING SBFVAX(1), DSTDAT(1), DIX-SYS-VAX, 8, 8, 0,
+    			     DIX-DT-SBF32, 0, 2
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 8 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XDESCR USING FLTVAX(1), DSTDAT(1), DIX-SYS-VAX, 8, 12, 0,
+    			     DIX-DT-D-FLOAT, 0, 0
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 9 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XDESCR USING DNVAX(1), DSTDAT(1), DIX-SYS-VAX, 8, 20, 0,
+    			     DIX-DT-DN8LO, 4, 3
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 10 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XDESCR USING PDVAX(1), DSTDAT(1), DIX-SYS-VAX, 8, 24, 0,
+    			     DIX-DT-PD8, 5, 2
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+DO-CONVERSIONS.
+* (20 to vax)
+
+    DISPLAY " Doing conversions... ".
+
+    MOVE 11 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XCVST USING STR20(1), STRVAX(1)
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 12 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XCVFB USING SBF20(1), SBFVAX(1)
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 13 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XCGEN USING FLT20(1), FLTVAX(1)
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 14 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XCVDN USING DN20(1), DNVAX(1)
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 15 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XCVPD USING PD20(1), PDVAX(1)
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    IF OK DISPLAY " Tests through 15 completed successfully.".
+
+CHECK-RESULTS.
+* what we should have created is the VAX form of the record as
+* described in the comments in F7T1.FOR.
+
+*    * this is now debug only * [%O'26]
+*    PERFORM SHOW-RESULTS THRU SHOW-EXIT VARYING SUB FROM 1 BY 1 UNTIL SUB > 8.
+
+    MOVE 16 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        IF DSTDAT(1) NOT = 4972569153
+            MOVE "FAILURE" TO SUCCESS-FLAG
+            MOVE "FAILURE" TO TEST-RESULT-FLAG
+            DISPLAY "  Test 16 is checking the conversions."
+            DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 17 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        IF DSTDAT(2) NOT = -268266717
+            MOVE "FAILURE" TO SUCCESS-FLAG
+            MOVE "FAILURE" TO TEST-RESULT-FLAG
+            DISPLAY "  Test 17 is checking the conversions."
+            DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 18 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        IF DSTDAT(3) NOT = 5528092671
+            MOVE "FAILURE" TO SUCCESS-FLAG
+            MOVE "FAILURE" TO TEST-RESULT-FLAG
+            DISPLAY "  Test 18 is checking the conversions."
+            DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 19 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+* Since the  initial  precision is  only  float-36, the  full  D_float
+* precision will not be  produced in the  answer.  D_Float is  exactly
+* like F_Float for the first word.  The second word consists  entirely
+* of lower-order  mantissa bits.   In our  example, however,  mantissa
+* bits cannot be manufactured from nowhere.  Float-36 has 26  mantissa
+* bits.  F_Float has 24 (first one hidden).  Therefore, 2 bits,  which
+* happen to be 10, will overflow into the second word of the  D_Float.
+* The remainder of that word (vax word N+16) will be 0.  Lay this  out
+* on the  chart, and  you  will see  that 20  word  n+3 will  thus  be
+* 200000,,176644, or 17179934116.
+    IF TEST-SELECTED
+        IF DSTDAT(4) NOT = 17179934116
+            MOVE "FAILURE" TO SUCCESS-FLAG
+            MOVE "FAILURE" TO TEST-RESULT-FLAG
+            DISPLAY "  Test 19 is checking the conversions."
+            DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 20 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        IF DSTDAT(5) NOT = 30940463104
+            MOVE "FAILURE" TO SUCCESS-FLAG
+            MOVE "FAILURE" TO TEST-RESULT-FLAG
+            DISPLAY "  Test 20 is checking the conversions."
+            DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 21 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        IF DSTDAT(6) NOT = -26500582509
+            MOVE "FAILURE" TO SUCCESS-FLAG
+            MOVE "FAILURE" TO TEST-RESULT-FLAG
+            DISPLAY "  Test 21 is checking the conversions."
+            DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 22 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        IF DSTDAT(7) NOT = 0
+            MOVE "FAILURE" TO SUCCESS-FLAG
+            MOVE "FAILURE" TO TEST-RESULT-FLAG
+            DISPLAY "  Test 22 is checking the conversions."
+            DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+
+   IF OK DISPLAY " Tests through 22 completed successfully. ".
+
+ERROR-CASES.
+* try a couple of error cases.
+
+ERROR-CASE-UNKSYS.
+* get and unknown system of origin error and verify use of
+* dix-c-unksys
+
+    MOVE 23 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XDESCR USING STR20(1), SRCDAT, 3, 7, 0, 0,
+    			     DIX-DT-ASCII-7, 7, 0
+
+        IF DIL-MESSAGE NOT = DIX-C-UNKSYS
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+ 
+
+ERROR-CASE-INVDATTYP.
+* get and invalid data type error and verify use of dix-c-invdattyp
+
+    MOVE 24 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XDESCR USING STR20(1), SRCDAT, 
+    			     DIX-SYS-10-20, 7, 0, 0, -75, 7, 0
+
+        IF DIL-MESSAGE NOT = DIX-C-INVDATTYP
+	    MOVE "FAILURE" TO SUCCESS-FLAG
+	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    IF OK DISPLAY " Tests through 24 completed successfully. ".
+
+FOREIGN-SYS-TESTS.
+* DIX-SYS-10-20 and DIX-SYS-VAX are not the only systems we exchange
+* DIX-converted files with over DECnet -- confirm the ASCII-7 string
+* conversion path also works for DIX-SYS-RSX11 nodes.
+
+    MOVE 25 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XDESCR USING STRRSX(1), DSTDAT(8), DIX-SYS-RSX11, 8, 0, 0,
+    			     DIX-DT-ASCII-8, 7, 0
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+    	    MOVE "FAILURE" TO SUCCESS-FLAG
+    	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+    	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 26 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XCVST USING STR20(1), STRRSX(1)
+
+        IF DIL-SEVERITY NOT = STS-K-SUCCESS
+           AND DIL-SEVERITY NOT = STS-K-INFO
+    	    MOVE "FAILURE" TO SUCCESS-FLAG
+    	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+    	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    MOVE 27 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+* RSX-11's ASCII-8 byte-stream layout matches the VAX ASCII-8 target
+* already proven correct in test 16, so the same known-good value
+* applies here too.
+    IF TEST-SELECTED
+        IF DSTDAT(8) NOT = 4972569153
+            MOVE "FAILURE" TO SUCCESS-FLAG
+            MOVE "FAILURE" TO TEST-RESULT-FLAG
+            DISPLAY "  Test 27 is checking the conversions."
+            DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    IF OK DISPLAY " Tests through 27 completed successfully. ".
+
+CHECKSUM-RECONCILE.
+* the per-field checks in CHECK-RESULTS (tests 16-22) only prove that
+* the seven fields we bothered to compare are right -- they say
+* nothing about stray corruption elsewhere in the converted VAX
+* record.  Sum DSTDAT(1) through DSTDAT(7) into a whole-record
+* checksum and reconcile it against the known-good master value, so a
+* corruption that dodges the individual field comparisons still gets
+* caught.
+
+    MOVE 28 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        MOVE 0 TO WS-CHECKSUM
+        PERFORM SUM-DSTDAT THRU SUM-DSTDAT-EXIT
+    		VARYING SUB FROM 1 BY 1 UNTIL SUB > 7
+
+        IF WS-CHECKSUM NOT = WS-CHECKSUM-MASTER
+            MOVE "FAILURE" TO SUCCESS-FLAG
+            MOVE "FAILURE" TO TEST-RESULT-FLAG
+            DISPLAY "  Test 28 is checking the DSTDAT record checksum."
+            DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    IF OK DISPLAY " Tests through 28 completed successfully. ".
+
+ERROR-CASE-INVLEN.
+* get an invalid length error and verify use of dix-c-invlen -- the
+* two error cases above have stood since 1984; later DIL patches have
+* added new error codes and we want confidence those return correctly
+* too.
+
+    MOVE 29 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XDESCR USING STR20(1), SRCDAT, DIX-SYS-10-20, -7, 0, 0,
+    			     DIX-DT-ASCII-7, 7, 0
+
+        IF DIL-MESSAGE NOT = DIX-C-INVLEN
+    	    MOVE "FAILURE" TO SUCCESS-FLAG
+    	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+    	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+ERROR-CASE-INVSCL.
+* get an invalid scale-factor error and verify use of dix-c-invscl
+
+    MOVE 30 TO TESTA.
+    PERFORM CHECK-TEST-SELECTED THRU CHECK-TEST-SELECTED-EXIT.
+    MOVE "SUCCESS" TO TEST-RESULT-FLAG.
+    IF TEST-SELECTED
+        ENTER MACRO XDESCR USING SBF20(1), SRCDAT, DIX-SYS-10-20, 36, 99, 0,
+    			     DIX-DT-SBF36, 0, 2
+
+        IF DIL-MESSAGE NOT = DIX-C-INVSCL
+    	    MOVE "FAILURE" TO SUCCESS-FLAG
+    	    MOVE "FAILURE" TO TEST-RESULT-FLAG
+    	    DISPLAY "? Failure in test " TESTA " Dil-status = " DIL-STATUS.
+
+    PERFORM WRITE-DIXLOG-RECORD THRU WRITE-DIXLOG-EXIT.
+
+    IF OK DISPLAY " Tests through 30 completed successfully. "
+	  DISPLAY " "
+	  DISPLAY " C36T2 successfully completed.".
+
+    CLOSE DIXLOG-FILE.
+
+* return the number of the first failing test as the completion code,
+* not just a bare 1, so DILVER's consolidated summary can report which
+* test to go look at
+    IF NOT-OK
+	MOVE FIRST-FAILED-TEST TO COMPLETION-CODE.
+
+    MOVE COMPLETION-CODE TO RETURN-CODE
+    GOBACK.
+
+
+
+* Pick up RUN-MODE from DIXPARM.DAT if a caller (DILVER, or an
+* operator setting up an unattended run) has left one, so this
+* program never has to block on a console prompt when it is CALLed
+* as part of a larger, unattended job.  With no DIXPARM.DAT present,
+* behavior is unchanged from before -- ACCEPT it from the terminal.
+GET-RUN-MODE.
+    OPEN INPUT DIXPARM-FILE.
+    IF DIXPARM-FILE-STATUS = "00"
+	PERFORM GET-RUN-MODE-BATCH THRU GET-RUN-MODE-BATCH-EXIT
+    ELSE
+	DISPLAY " Enter the run mode, FULL or QUICK (default FULL): "
+	ACCEPT RUN-MODE.
+
+    IF RUN-MODE NOT = "FULL " AND RUN-MODE NOT = "QUICK"
+	MOVE "FULL " TO RUN-MODE.
+GET-RUN-MODE-EXIT.
+    EXIT.
+
+GET-RUN-MODE-BATCH.
+    READ DIXPARM-FILE INTO DIXPARM-RECORD
+	AT END MOVE "FULL " TO DIXPARM-RUN-MODE.
+    MOVE DIXPARM-RUN-MODE TO RUN-MODE.
+    CLOSE DIXPARM-FILE.
+GET-RUN-MODE-BATCH-EXIT.
+    EXIT.
+
+* Decide whether the test now in TESTA should actually run.  In
+* RUN-MODE-FULL every test is selected; in RUN-MODE-QUICK only the
+* ASCII-7/SBF36 conversions (tests 1, 2, 11, 12) are selected, along
+* with tests 6 and 7, which are the only tests that build the STRVAX/
+* SBFVAX descriptors 11 and 12 convert into -- for a fast sanity check
+* after a minor patch.
+CHECK-TEST-SELECTED.
+    MOVE "YES" TO TEST-SELECTED-FLAG.
+    IF RUN-MODE-QUICK
+       AND TESTA NOT = 1 AND TESTA NOT = 2
+       AND TESTA NOT = 6 AND TESTA NOT = 7
+       AND TESTA NOT = 11 AND TESTA NOT = 12
+	MOVE "NO " TO TEST-SELECTED-FLAG.
+CHECK-TEST-SELECTED-EXIT.
+
+INITIALIZE-DSTDAT.
+    MOVE 0 TO DSTDAT(SUB).
+INIT-EXIT.
+
+* accumulate DSTDAT(SUB) into the running whole-record checksum, for
+* CHECKSUM-RECONCILE (test 28)
+SUM-DSTDAT.
+    ADD DSTDAT(SUB) TO WS-CHECKSUM.
+SUM-DSTDAT-EXIT.
+
+
+
+SHOW-RESULTS.
+* [%O'26]
+*    DISPLAY "DSTDAT(" SUB ") value is: " DSTDAT(SUB).  * debug only *
+SHOW-EXIT.
+
+
+
+* Append one dated record to DIXLOG.LOG recording exactly where we
+* stand after the test just finished: TESTA, DIL-STATUS, DIL-SEVERITY
+* and that test's own TEST-RESULT-FLAG.  Gives us a permanent history
+* of DIX installation verification runs instead of a console
+* transcript that scrolls off and is gone.  TEST-RESULT-FLAG (not the
+* run-wide, sticky SUCCESS-FLAG) is logged so a test that itself
+* passed still shows PASS even after some earlier test has failed.  A
+* test that CHECK-TEST-SELECTED skipped (RUN-MODE-QUICK) leaves no
+* DIXLOG entry behind either -- there is nothing to report on a test
+* that did not run.
+WRITE-DIXLOG-RECORD.
+    IF TEST-SELECTED
+	MOVE WS-TODAY TO DIXLOG-DATE
+	MOVE TESTA TO DIXLOG-TESTA
+	MOVE DIL-STATUS TO DIXLOG-STATUS
+	MOVE DIL-SEVERITY TO DIXLOG-SEVERITY
+	MOVE TEST-RESULT-FLAG TO DIXLOG-FLAG
+	WRITE DIXLOG-RECORD
+	IF NOT-OK AND FIRST-FAILED-TEST = 0
+	    MOVE TESTA TO FIRST-FAILED-TEST.
+WRITE-DIXLOG-EXIT.
