@@ -1,287 +1,804 @@
-IDENTIFICATION DIVISION.
-
-PROGRAM-ID.
-
-	CT36T1.
-
-AUTHOR.
-
-	DIGITAL EQUIPMENT CORPORATION.
-
-	This is a test program for  the DIT.  It opens a passive  link
-	and then connects  to itself  creating an  active link.   User
-	specified messages are sent  both directions across the  link,
-	and then the link is closed.
-
-* THIS SOFTWARE IS FURNISHED UNDER A LICENSE AND MAY  BE  USED
-* OR COPIED ONLY IN ACCORDANCE WITH THE TERMS OF SUCH LICENSE.
-*
-* COPYRIGHT  (C)  DIGITAL  EQUIPMENT  CORPORATION 1983, 1985.
-* ALL RIGHTS RESERVED.
-
-*
-* Facility: DIT-TEST
-* 
-* Edit History:
-* 
-* new_version (1, 0)
-* 
-* Edit (%O'1', '15-Dec-82', 'Sandy Clemens')
-* %(  Add the DIT (Dap and Task-to-task) Installation Verification tests
-*     for the VAX and DECSYSTEM-20 to the library.  
-*     Files:  DITTHST.TXT (NEW), CD32T1.VAX-COB (NEW),
-*     CT32T1.VAX-COB (NEW), FD32T1.VAX-FOR (NEW),
-*     FT32T1.VAX-FOR (NEW), CD36T1.CBL (NEW), CT36T1.CBL (NEW),
-*     FD6T1.FOR (NEW), FD7T1.FOR (NEW), FT6T1.FOR (NEW),
-*     FT7T1.FOR (NEW) )%
-*     
-* Edit (%O'2', '14-Jan-83', 'Sandy Clemens')
-* %(  Many edits to the Installation Verification system (ICS)  files.
-*     Add SYS:  to all  the  10/20 programs  in  the COPY  or  INCLUDE
-*     statement for the interface files.   Add SYS$LIBRARY to the  VAX
-*     programs in  the COPY  or INCLUDE  statement for  the  interface
-*     files.  Add check for INFO or  SUCCESS status return in all  ICS
-*     programs.  Remove node names from all DIT programs so that local
-*     node is used.  Change  directory used by 20  DAP programs to  be
-*     PS:<DIL-TEST> with  password  DIL-TEST.   Remove  all  directory
-*     specifications  from  VMS  programs  so  they  use  the  default
-*     connected directory.   Add Lib$Match_Cond  to VMS  programs  for
-*     status checking.  Change some of the symbolic variable names for
-*     clarification.   Change  use  of  numeric  parameter  values  to
-*     symbolic variable names.  Get rid  of use of "IMPLICIT  INTEGER"
-*     in FORTRAN test programs.   Add copyright notice to  everything.
-*     
-*     Files: CD32T1.VAX-COB,  CD36T1.CBL, CT32T1.VAX-COB,  CT36T1.CBL,
-*     FD32T1.VAX-FOR, FD6T1.FOR, FD7T1.FOR, FT32T1.VAX-FOR, FT6T1.FOR,
-*     FT7T1.FOR, DITTHST.TXT )%
-*     
-* Edit (%O'6', '25-Jan-83', 'Sandy Clemens')
-* %(  Add copyright and liability waiver to whatever needs it.
-*     FILES: CD32T1.VAX-COB, CD36T1.CBL, CT32T1.VAX-COB, CT36T1.CBL,
-*     FD32T1.VAX-FOR, FD6T1.FOR, FD7T1.FOR, FT32T1.VAX-FOR, FT6T1.FOR,
-*     FT7T1.FOR, SUB6D1.FOR, SUB6T1.FOR, SUB7D1.FOR, SUB7T1.FOR  )%
-*     
-* Edit (%O'7', '25-Jan-83', 'Sandy Clemens')
-* %(  Standardize "Author" entry in ICS Cobol programs.
-*     FILES: CD32T1.VAX-COB, CD36T1.CBL, CT32T1.VAX-COB, CT36T1.CBL )%
-* 
-* Edit (%O'13', '18-May-84', 'Sandy Clemens')
-* %(  Add version 1 tests to version 2 area.  FILES:  CD32T1.VAX-COB,
-*     CT32T1.VAX-COB, FD32T1.VAX-FOR, FT32T1.VAX-FOR, CT36T1.CBL,
-*     FT7T1.FOR
-* )%
-* 
-* Edit (%O'17', '8-Oct-84', 'Sandy Clemens')
-* %(  Put in new copyright notices.  FILES:  CD36T1.10-CBL,
-*     CD36T1.CBL, CD32T1.VAX-COB, CT36T1.10-CBL, CT32T1.VAX-COB,
-*     FD7T1.10-FOR, FD7T1.FOR, FD32T1.VAX-FOR, FT7T1.FOR,
-*     FT32T1.VAX-FOR.  )%
-
-INSTALLATION.
-
-	DEC-MARLBORO.
-
-DATE-WRITTEN.
-
-	NOVEMBER 5, 1982.
-
-ENVIRONMENT DIVISION.
-
-CONFIGURATION SECTION.
-
-SOURCE-COMPUTER.
-
-	DECSYSTEM-20.
-
-OBJECT-COMPUTER.
-
-	DECSYSTEM-20.
-
-INPUT-OUTPUT SECTION.
-
-DATA DIVISION.
-
-WORKING-STORAGE SECTION.
-
-01  INTERFACE-FILES.
-    COPY DIT OF "SYS:DIL.LIB".
-    COPY DIL OF "SYS:DIL.LIB".
-
-* Dilini is necessary for DECsystem-10 and DECSYSTEM-20 Cobol only
-01  DILINI-PARAMS.
-    05  DIL-INIT-STATUS PIC S9(10) COMP.
-    05  DIL-STATUS PIC S9(10) COMP.
-    05  DIL-MESSAGE PIC S9(10) COMP.
-    05  DIL-SEVERITY PIC S9(10) COMP.
-
-01  DIL-DATA-FLDS.
-    05  SEND-DATA PIC X(100) USAGE DISPLAY-7.
-    05  RECEIVE-DATA PIC X(100) USAGE DISPLAY-7.
-
-01  COUNT-OPT-DATA PIC S9(10) COMP.
-01  OPT-DATA PIC X(16) DISPLAY-7 VALUE SPACES.
-01  PNETLN PIC S9(10) COMP.
-01  ANETLN PIC S9(10) COMP.
-01  HOSTN PIC X(06) DISPLAY-7 VALUE SPACES.
-01  OBJID PIC X(16) DISPLAY-7.
-01  DESCR PIC X(16) DISPLAY-7.
-01  TASKNAME PIC X(16) DISPLAY-7.
-01  USERID PIC X(39) DISPLAY-7 VALUE SPACES.
-01  PASSWD PIC X(39) DISPLAY-7 VALUE SPACES.
-01  ACCT PIC X(39) DISPLAY-7 VALUE SPACES.
-01  MESSAGE-SIZE PIC S9(10) COMP VALUE 100.
-01  MESSAGE-SIZE-UNITS PIC S9(10) COMP VALUE 7.
-01  SYNCH-DISCONN PIC S9(10) COMP VALUE 0.
-
-PROCEDURE DIVISION.
-
-SETUP-RETURN-CODES.
-* Set up for return code values, using DILINI routine
-
-    ENTER MACRO DILINI USING DIL-INIT-STATUS, DIL-STATUS,
-				 DIL-MESSAGE, DIL-SEVERITY.
-
-    IF DIL-INIT-STATUS NOT = 1
-	DISPLAY "? Invalid return code from DILINI routine = " DIL-INIT-STATUS.
-
-
-OPEN-PASSIVE.
-* Open a passive link.
-
-    MOVE SPACES TO OBJID.
-    MOVE SPACES TO DESCR.
-    MOVE "SERVER" TO TASKNAME.
-
-    ENTER MACRO NFOPP USING PNETLN, OBJID, DESCR, TASKNAME, DIT-WAIT-NO.
-
-    DISPLAY " NFOPP Status return: " DIL-STATUS.
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	DISPLAY "? NFOPP: unsuccessful status return "
-	STOP RUN.
-
-CONNECT-TO-SELF.
-* Ask for a connection to the passive link
-
-    MOVE "TASK" TO OBJID.
-    MOVE "SERVER" TO DESCR.
-    MOVE SPACES TO TASKNAME.
-
-    ENTER MACRO NFOPA USING ANETLN, HOSTN, OBJID, DESCR, TASKNAME,
-		      USERID, PASSWD, ACCT, OPT-DATA, DIT-WAIT-NO.
-
-    DISPLAY " NFOPA Status return: ", DIL-STATUS.
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	DISPLAY "? NFOPA: Invalid status returned. "
-	STOP RUN.
-
-CHECK-THE-LINK.
-* Wait for confirmation of the link request
-
-    ENTER MACRO NFGND USING PNETLN, DIT-WAIT-YES.
-
-    DISPLAY " NFGND Status return: ", DIL-STATUS.
-    IF DIL-MESSAGE = DIT-C-CONNECTEVENT NEXT SENTENCE
-    ELSE DISPLAY "? NFGND: Invalid status returned: "
-	 STOP RUN.
-
-ACCEPT-LINK.
-* Accept link from self
-
-    ENTER MACRO NFACC USING PNETLN, DIT-LTYPE-ASCII, COUNT-OPT-DATA, OPT-DATA.
-
-    DISPLAY " NFACC Status return: " DIL-STATUS.
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	DISPLAY "? NFACC: unsuccessful status return "
-	STOP RUN.
-
-
-SEND-SOME-DATA.
-* Send some data over the link to self
-
-    DISPLAY " Enter some data to be sent over the link: ".
-    ACCEPT SEND-DATA.
-
-    ENTER MACRO NFSND USING ANETLN, MESSAGE-SIZE-UNITS, MESSAGE-SIZE,
-			    SEND-DATA, DIT-MSG-MSG.
-
-    DISPLAY " NFSND Status return: " DIL-STATUS.
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	DISPLAY "? NFSND: unsuccessful status return "
-	STOP RUN.
-
-
-READ-THE-DATA.
-* Read the data sent over the link
-
-    ENTER MACRO NFRCV USING PNETLN, MESSAGE-SIZE-UNITS, MESSAGE-SIZE,
-			    RECEIVE-DATA, DIT-MSG-MSG, DIT-WAIT-YES.
-
-    DISPLAY " NFRCV Status return: " DIL-STATUS.
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	DISPLAY "? NFRCV: unsuccessful status return "
-	STOP RUN.
-
-    DISPLAY " Data received: ".
-    DISPLAY RECEIVE-DATA.
-
-SEND-SOME-DATA-BACK.
-* Send some data over the link in the opposite direction.
-
-    MOVE SPACES TO SEND-DATA RECEIVE-DATA.
-
-    DISPLAY " Enter some data to be sent back over the link: ".
-    ACCEPT SEND-DATA.
-
-    ENTER MACRO NFSND USING PNETLN, MESSAGE-SIZE-UNITS, MESSAGE-SIZE,
-			    SEND-DATA, DIT-MSG-MSG.
-
-    DISPLAY " NFSND Status return: " DIL-STATUS.
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	DISPLAY "? NFSND: unsuccessful status return "
-	STOP RUN.
-
-
-READ-THE-2ND-DATA.
-* Read the data sent over the link the second time
-
-    ENTER MACRO NFRCV USING ANETLN, MESSAGE-SIZE-UNITS, MESSAGE-SIZE,
-			    RECEIVE-DATA, DIT-MSG-MSG, DIT-WAIT-YES.
-
-    DISPLAY " NFRCV Status return: " DIL-STATUS.
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	DISPLAY "? NFRCV: unsuccessful status return "
-	STOP RUN.
-
-    DISPLAY " Data received: ".
-    DISPLAY RECEIVE-DATA.
-
-CLOSE-LINK.
-* Close the link to self
-
-    ENTER MACRO NFCLS USING ANETLN, SYNCH-DISCONN, COUNT-OPT-DATA, OPT-DATA.
-
-    DISPLAY " NFCLS Status return: " DIL-STATUS.
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	DISPLAY "? NFCLS: unsuccessful status return "
-	STOP RUN.
-
-    ENTER MACRO NFGND USING PNETLN, DIT-WAIT-YES.
-
-    DISPLAY " NFGND Status return: " DIL-STATUS.
-    IF DIL-MESSAGE NOT = DIT-C-ABREJEVENT AND
-       DIL-MESSAGE NOT = DIT-C-DISCONNECTEVENT AND
-       DIL-SEVERITY NOT = STS-K-SUCCESS
-	DISPLAY "? NFGND: Invalid status returned"
-	STOP RUN.
-
-    DISPLAY " ".
-    DISPLAY " CT36T1 test successful. ".
-    STOP RUN.
+IDENTIFICATION DIVISION.
+
+PROGRAM-ID.
+
+	CT36T1.
+
+AUTHOR.
+
+	DIGITAL EQUIPMENT CORPORATION.
+
+	This is a test program for  the DIT.  It opens a passive  link
+	and then connects  to itself  creating an  active link.   User
+	specified messages are sent  both directions across the  link,
+	and then the link is closed.  The operator may instead point it
+	at a remote node and remote task, in which case the passive
+	link and accept step are skipped and both directions of the
+	exchange run over the one active link to that remote task.
+
+* THIS SOFTWARE IS FURNISHED UNDER A LICENSE AND MAY  BE  USED
+* OR COPIED ONLY IN ACCORDANCE WITH THE TERMS OF SUCH LICENSE.
+*
+* COPYRIGHT  (C)  DIGITAL  EQUIPMENT  CORPORATION 1983, 1985.
+* ALL RIGHTS RESERVED.
+
+*
+* Facility: DIT-TEST
+*
+* Edit History:
+*
+* new_version (1, 0)
+*
+* Edit (%O'1', '15-Dec-82', 'Sandy Clemens')
+* %(  Add the DIT (Dap and Task-to-task) Installation Verification tests
+*     for the VAX and DECSYSTEM-20 to the library.
+*     Files:  DITTHST.TXT (NEW), CD32T1.VAX-COB (NEW),
+*     CT32T1.VAX-COB (NEW), FD32T1.VAX-FOR (NEW),
+*     FT32T1.VAX-FOR (NEW), CD36T1.CBL (NEW), CT36T1.CBL (NEW),
+*     FD6T1.FOR (NEW), FD7T1.FOR (NEW), FT6T1.FOR (NEW),
+*     FT7T1.FOR (NEW) )%
+*
+* Edit (%O'2', '14-Jan-83', 'Sandy Clemens')
+* %(  Many edits to the Installation Verification system (ICS)  files.
+*     Add SYS:  to all  the  10/20 programs  in  the COPY  or  INCLUDE
+*     statement for the interface files.   Add SYS$LIBRARY to the  VAX
+*     programs in  the COPY  or INCLUDE  statement for  the  interface
+*     files.  Add check for INFO or  SUCCESS status return in all  ICS
+*     programs.  Remove node names from all DIT programs so that local
+*     node is used.  Change  directory used by 20  DAP programs to  be
+*     PS:<DIL-TEST> with  password  DIL-TEST.   Remove  all  directory
+*     specifications  from  VMS  programs  so  they  use  the  default
+*     connected directory.   Add Lib$Match_Cond  to VMS  programs  for
+*     status checking.  Change some of the symbolic variable names for
+*     clarification.   Change  use  of  numeric  parameter  values  to
+*     symbolic variable names.  Get rid  of use of "IMPLICIT  INTEGER"
+*     in FORTRAN test programs.   Add copyright notice to  everything.
+*
+*     Files: CD32T1.VAX-COB,  CD36T1.CBL, CT32T1.VAX-COB,  CT36T1.CBL,
+*     FD32T1.VAX-FOR, FD6T1.FOR, FD7T1.FOR, FT32T1.VAX-FOR, FT6T1.FOR,
+*     FT7T1.FOR, DITTHST.TXT )%
+*
+* Edit (%O'6', '25-Jan-83', 'Sandy Clemens')
+* %(  Add copyright and liability waiver to whatever needs it.
+*     FILES: CD32T1.VAX-COB, CD36T1.CBL, CT32T1.VAX-COB, CT36T1.CBL,
+*     FD32T1.VAX-FOR, FD6T1.FOR, FD7T1.FOR, FT32T1.VAX-FOR, FT6T1.FOR,
+*     FT7T1.FOR, SUB6D1.FOR, SUB6T1.FOR, SUB7D1.FOR, SUB7T1.FOR  )%
+*
+* Edit (%O'7', '25-Jan-83', 'Sandy Clemens')
+* %(  Standardize "Author" entry in ICS Cobol programs.
+*     FILES: CD32T1.VAX-COB, CD36T1.CBL, CT32T1.VAX-COB, CT36T1.CBL )%
+*
+* Edit (%O'13', '18-May-84', 'Sandy Clemens')
+* %(  Add version 1 tests to version 2 area.  FILES:  CD32T1.VAX-COB,
+*     CT32T1.VAX-COB, FD32T1.VAX-FOR, FT32T1.VAX-FOR, CT36T1.CBL,
+*     FT7T1.FOR
+* )%
+*
+* Edit (%O'17', '8-Oct-84', 'Sandy Clemens')
+* %(  Put in new copyright notices.  FILES:  CD36T1.10-CBL,
+*     CD36T1.CBL, CD32T1.VAX-COB, CT36T1.10-CBL, CT32T1.VAX-COB,
+*     FD7T1.10-FOR, FD7T1.FOR, FD32T1.VAX-FOR, FT7T1.FOR,
+*     FT32T1.VAX-FOR.  )%
+*
+* new_version (2, 0)
+*
+* Edit (%O'18', '22-Aug-86', 'Karin Lindqvist')
+* %(  Let the operator target a remote node and remote task instead of
+*     always looping the link back to the local node.  Broke the flat,
+*     fall-through procedure division up into named paragraphs driven
+*     from a new MAIN-LINE, to give the upcoming connect-retry and
+*     throughput-test work a structure to build on.
+*     FILES: CT36T1.CBL )%
+*
+* Edit (%O'19', '23-Aug-86', 'Karin Lindqvist')
+* %(  Give CHECK-THE-LINK a bounded connect timeout and retry instead of
+*     waiting on NFGND forever, so a bad remote node or an unanswering
+*     remote task fails the job instead of hanging it.
+*     FILES: CT36T1.CBL )%
+*
+* Edit (%O'20', '24-Aug-86', 'Karin Lindqvist')
+* %(  Add a LOAD run mode: send and echo a run of messages across the
+*     link, time the whole pass, and report and log the elapsed time
+*     and throughput to a new DITBENCH.LOG benchmark log, the same way
+*     CD36T1 now logs its DAP timing to CDBENCH.LOG.
+*     FILES: CT36T1.CBL )%
+*
+* Edit (%O'21', '25-Aug-86', 'Karin Lindqvist')
+* %(  Return a non-zero completion code on any NFOPP/NFOPA/NFGND/NFACC/
+*     NFSND/NFRCV/NFCLS failure, so a batch job running this test can
+*     tell pass from fail without scraping the console log.
+*     FILES: CT36T1.CBL )%
+*
+* Edit (%O'22', '28-Aug-86', 'Karin Lindqvist')
+* %(  The remote-node support added in edit 18 gathered HOSTN and
+*     TARGET-TASKNAME but still confirmed the connection and accepted
+*     it on the local passive link, which only exists for the self-
+*     test case -- a real remote target was never going to complete
+*     that passive link's accept, so the job just burned through all
+*     MAX-CONNECT-RETRIES and timed out.  Add a LOCAL-TEST condition
+*     set from whether HOSTN is blank; CHECK-THE-LINK-ONE-TRY now
+*     polls NFGND on the active link (ANETLN) instead of the passive
+*     one (PNETLN) for a remote target, ACCEPT-LINK only runs for the
+*     self-test case, and the data-exchange paragraphs pick up their
+*     send/receive link numbers from a new SET-LINK-IDS paragraph so
+*     a remote exchange runs both directions over the one active
+*     link instead of looping through the unused passive side.
+*     FILES: CT36T1.CBL )%
+*
+* Edit (%O'23', '1-Sep-86', 'Karin Lindqvist')
+* %(  MAX-CONNECT-RETRIES was still a compiled-in literal, with no way
+*     for an operator to change it short of a recompile -- add it to
+*     GET-NODE-PARAMETERS the same way HOSTN/TARGET-TASKNAME are
+*     accepted, with the compiled-in value of 30 kept as the default.
+*     Also add FILE STATUS IS BENCH-FILE-STATUS on DITBENCH.LOG so a
+*     failed OPEN EXTEND in LOG-LOAD-TEST-RESULT comes back as a clean
+*     completion code instead of abending, matching CD36T1's
+*     BENCH-FILE-STATUS convention and C36T2's DIXLOG-FILE-STATUS one.
+*     FILES: CT36T1.CBL )%
+*
+* Edit (%O'24', '3-Sep-86', 'Karin Lindqvist')
+* %(  GET-NODE-PARAMETERS and GET-TEST-MODE both stop and wait on the
+*     console, so a caller running this test as one step of a larger
+*     unattended job (see DILVER.CBL) would hang the whole job on the
+*     first ACCEPT.  Add an optional DITPARM.DAT parameter file, read
+*     the same way CD36T1 reads CDPARM.DAT: when it is present, pull
+*     HOSTN, TARGET-TASKNAME, RUN-MODE, MSG-COUNT and MAX-CONNECT-
+*     RETRIES from it instead of prompting; with no DITPARM.DAT this
+*     program is unchanged and still asks the operator directly.
+*     FILES: CT36T1.CBL )%
+*
+* Edit (%O'25', '3-Sep-86', 'Karin Lindqvist')
+* %(  Edit 24 only covered GET-NODE-PARAMETERS/GET-TEST-MODE -- the
+*     TEST-mode path still hit two unconditional ACCEPTs of its own in
+*     SEND-SOME-DATA and SEND-SOME-DATA-BACK, so a DITPARM.DAT-driven
+*     run still hung waiting on the console once it got there.  Both
+*     now check DITPARM-FILE-STATUS and send a fixed default message
+*     instead of prompting when DITPARM.DAT is present, the same way
+*     RUN-LOAD-TEST's LOAD-mode path never prompts.  FILES: CT36T1.CBL )%
+*
+* Edit (%O'26', '4-Sep-86', 'Karin Lindqvist')
+* %(  LOG-LOAD-TEST-RESULT's OPEN EXTEND BENCH-FILE returns status "35"
+*     on a system where DITBENCH.LOG does not exist yet, which aborted
+*     with a false FAILURE completion code even though the load test
+*     itself had already succeeded.  Falls back to OPEN OUTPUT
+*     (creating the file) on status "35", the same fallback
+*     CLEAR-CHECKPOINT in DILVER.CBL uses for DILCKPT.DAT.
+*     FILES: CT36T1.CBL )%
+
+INSTALLATION.
+
+	DEC-MARLBORO.
+
+DATE-WRITTEN.
+
+	NOVEMBER 5, 1982.
+
+ENVIRONMENT DIVISION.
+
+CONFIGURATION SECTION.
+
+SOURCE-COMPUTER.
+
+	DECSYSTEM-20.
+
+OBJECT-COMPUTER.
+
+	DECSYSTEM-20.
+
+INPUT-OUTPUT SECTION.
+
+FILE-CONTROL.
+
+    SELECT BENCH-FILE ASSIGN TO "DITBENCH.LOG"
+	ORGANIZATION IS SEQUENTIAL
+	FILE STATUS IS BENCH-FILE-STATUS.
+
+* Optional batch-parameter card: if DITPARM.DAT exists, HOSTN,
+* TARGET-TASKNAME, RUN-MODE, MSG-COUNT and MAX-CONNECT-RETRIES all
+* come from it instead of the terminal, so DILVER can drive CT36T1
+* unattended in a consolidated run.
+    SELECT OPTIONAL DITPARM-FILE ASSIGN TO "DITPARM.DAT"
+	ORGANIZATION IS SEQUENTIAL
+	FILE STATUS IS DITPARM-FILE-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+
+FD  BENCH-FILE
+    LABEL RECORDS ARE STANDARD.
+
+01  BENCH-RECORD.
+    05  BENCH-LOG-DATE PIC 9(6).
+    05  FILLER PIC X(1) VALUE SPACE.
+    05  BENCH-LOG-MSG-COUNT PIC ZZZZ9.
+    05  FILLER PIC X(1) VALUE SPACE.
+    05  BENCH-LOG-ELAPSED PIC -(7)9.
+    05  FILLER PIC X(1) VALUE SPACE.
+    05  BENCH-LOG-BYTES-PER-SEC PIC -(9)9.
+
+FD  DITPARM-FILE
+    LABEL RECORDS ARE STANDARD.
+
+01  DITPARM-RECORD.
+    05  DITPARM-HOSTN PIC X(06).
+    05  DITPARM-TARGET-TASKNAME PIC X(16).
+    05  DITPARM-RUN-MODE PIC X(04).
+    05  DITPARM-MSG-COUNT PIC 9(05).
+    05  DITPARM-MAX-CONNECT-RETRIES PIC 9(03).
+
+WORKING-STORAGE SECTION.
+
+01  INTERFACE-FILES.
+    COPY DIT OF "SYS:DIL.LIB".
+    COPY DIL OF "SYS:DIL.LIB".
+
+* Dilini is necessary for DECsystem-10 and DECSYSTEM-20 Cobol only
+01  DILINI-PARAMS.
+    05  DIL-INIT-STATUS PIC S9(10) COMP.
+    05  DIL-STATUS PIC S9(10) COMP.
+    05  DIL-MESSAGE PIC S9(10) COMP.
+    05  DIL-SEVERITY PIC S9(10) COMP.
+
+01  DIL-DATA-FLDS.
+    05  SEND-DATA PIC X(100) USAGE DISPLAY-7.
+    05  RECEIVE-DATA PIC X(100) USAGE DISPLAY-7.
+
+01  COUNT-OPT-DATA PIC S9(10) COMP.
+01  OPT-DATA PIC X(16) DISPLAY-7 VALUE SPACES.
+01  PNETLN PIC S9(10) COMP.
+01  ANETLN PIC S9(10) COMP.
+01  HOSTN PIC X(06) DISPLAY-7 VALUE SPACES.
+01  OBJID PIC X(16) DISPLAY-7.
+01  DESCR PIC X(16) DISPLAY-7.
+01  TASKNAME PIC X(16) DISPLAY-7.
+01  TARGET-TASKNAME PIC X(16) DISPLAY-7 VALUE "SERVER".
+01  USERID PIC X(39) DISPLAY-7 VALUE SPACES.
+01  PASSWD PIC X(39) DISPLAY-7 VALUE SPACES.
+01  ACCT PIC X(39) DISPLAY-7 VALUE SPACES.
+01  MESSAGE-SIZE PIC S9(10) COMP VALUE 100.
+01  MESSAGE-SIZE-UNITS PIC S9(10) COMP VALUE 7.
+01  SYNCH-DISCONN PIC S9(10) COMP VALUE 0.
+
+01  CONNECT-RETRY-COUNT USAGE COMP PIC S9(10).
+01  MAX-CONNECT-RETRIES USAGE COMP PIC S9(10) VALUE 30.
+01  CONNECT-WAIT-FLAG PIC X(3) VALUE "NO ".
+    88  CONNECTED VALUE "YES".
+01  CONNECT-DELAY-COUNT USAGE COMP PIC S9(10).
+01  CONNECT-DELAY-MAX USAGE COMP PIC S9(10) VALUE 20000.
+
+* YES when HOSTN was left blank -- the self-test case, which owns
+* both ends of the link -- NO when the operator pointed HOSTN at a
+* genuine remote node, which only ever has the one active link.
+01  LOCAL-TEST-FLAG PIC X(3) VALUE "YES".
+    88  LOCAL-TEST VALUE "YES".
+
+01  SEND-LINK PIC S9(10) COMP.
+01  RECV-LINK PIC S9(10) COMP.
+
+01  RUN-MODE PIC X(4) VALUE "TEST".
+    88  RUN-MODE-TEST VALUE "TEST".
+    88  RUN-MODE-LOAD VALUE "LOAD".
+
+01  MSG-COUNT USAGE COMP PIC S9(10) VALUE 1.
+01  MAX-MSG-COUNT USAGE COMP PIC S9(10) VALUE 10000.
+01  MSG-INDEX USAGE COMP PIC S9(10).
+01  LOAD-BYTE-COUNT USAGE COMP PIC S9(10).
+01  THROUGHPUT-BYTES-PER-SEC USAGE COMP PIC S9(10).
+
+* Message sizes the load test cycles through, so the throughput figure
+* it logs reflects more than one fixed packet size.  Kept within
+* SEND-DATA/RECEIVE-DATA's 100-byte length.
+01  MESSAGE-SIZE-TABLE.
+    05  FILLER PIC S9(10) COMP VALUE 20.
+    05  FILLER PIC S9(10) COMP VALUE 40.
+    05  FILLER PIC S9(10) COMP VALUE 60.
+    05  FILLER PIC S9(10) COMP VALUE 80.
+    05  FILLER PIC S9(10) COMP VALUE 100.
+01  MESSAGE-SIZE-VALUES REDEFINES MESSAGE-SIZE-TABLE.
+    05  MESSAGE-SIZE-ENTRY PIC S9(10) COMP OCCURS 5 TIMES.
+
+01  MESSAGE-SIZE-INDEX USAGE COMP PIC S9(10).
+01  WS-MSG-SIZE-TEMP USAGE COMP PIC S9(10).
+01  WS-MSG-SIZE-QUOT USAGE COMP PIC S9(10).
+01  WS-MSG-SIZE-REM USAGE COMP PIC S9(10).
+
+01  BENCH-DATE PIC 9(6).
+
+01  WS-START-TIME PIC 9(8).
+01  WS-START-TIME-R REDEFINES WS-START-TIME.
+    05  WS-START-HH PIC 9(2).
+    05  WS-START-MM PIC 9(2).
+    05  WS-START-SS PIC 9(2).
+    05  WS-START-HS PIC 9(2).
+
+01  WS-END-TIME PIC 9(8).
+01  WS-END-TIME-R REDEFINES WS-END-TIME.
+    05  WS-END-HH PIC 9(2).
+    05  WS-END-MM PIC 9(2).
+    05  WS-END-SS PIC 9(2).
+    05  WS-END-HS PIC 9(2).
+
+01  WS-START-HUNDREDTHS PIC 9(9) COMP.
+01  WS-END-HUNDREDTHS PIC 9(9) COMP.
+01  WS-ELAPSED-HUNDREDTHS PIC S9(9) COMP.
+
+* completion code returned to the job that invoked this program
+01  COMPLETION-CODE PIC S9(4) COMP VALUE 0.
+
+* status of the last I/O against BENCH-FILE, so a failed OPEN EXTEND
+* reports a clean completion code instead of abending
+01  BENCH-FILE-STATUS PIC X(2).
+
+* status of the last I/O against DITPARM-FILE -- "00" means DILVER (or
+* an operator setting up an unattended run) left one; "35" means it is
+* not present, so all parameters fall back to the interactive ACCEPTs
+01  DITPARM-FILE-STATUS PIC X(2).
+
+PROCEDURE DIVISION.
+
+MAIN-LINE.
+    PERFORM SETUP-RETURN-CODES THRU SETUP-RETURN-CODES-EXIT.
+    PERFORM GET-PARAMETERS THRU GET-PARAMETERS-EXIT.
+    PERFORM OPEN-PASSIVE THRU OPEN-PASSIVE-EXIT.
+    PERFORM CONNECT-TO-SELF THRU CONNECT-TO-SELF-EXIT.
+    PERFORM CHECK-THE-LINK THRU CHECK-THE-LINK-EXIT.
+
+    IF LOCAL-TEST
+	PERFORM ACCEPT-LINK THRU ACCEPT-LINK-EXIT.
+
+    PERFORM SET-LINK-IDS THRU SET-LINK-IDS-EXIT.
+
+    IF RUN-MODE-LOAD
+	PERFORM RUN-LOAD-TEST THRU RUN-LOAD-TEST-EXIT
+    ELSE
+	PERFORM SEND-SOME-DATA THRU SEND-SOME-DATA-EXIT
+	PERFORM READ-THE-DATA THRU READ-THE-DATA-EXIT
+	PERFORM SEND-SOME-DATA-BACK THRU SEND-SOME-DATA-BACK-EXIT
+	PERFORM READ-THE-2ND-DATA THRU READ-THE-2ND-DATA-EXIT.
+
+    PERFORM CLOSE-LINK THRU CLOSE-LINK-EXIT.
+
+    DISPLAY " ".
+    DISPLAY " CT36T1 test successful. ".
+    MOVE COMPLETION-CODE TO RETURN-CODE
+    GOBACK.
+MAIN-LINE-EXIT.
+    EXIT.
+
+SETUP-RETURN-CODES.
+* Set up for return code values, using DILINI routine
+
+    ENTER MACRO DILINI USING DIL-INIT-STATUS, DIL-STATUS,
+				 DIL-MESSAGE, DIL-SEVERITY.
+
+    IF DIL-INIT-STATUS NOT = 1
+	DISPLAY "? Invalid return code from DILINI routine = " DIL-INIT-STATUS.
+SETUP-RETURN-CODES-EXIT.
+    EXIT.
+
+* Pick up HOSTN, TARGET-TASKNAME, RUN-MODE, MSG-COUNT and
+* MAX-CONNECT-RETRIES from DITPARM.DAT if a caller (DILVER, or an
+* operator setting up an unattended run) has left one, so this
+* program never has to block on a console prompt when it is CALLed as
+* part of a larger, unattended job.  With no DITPARM.DAT present,
+* behavior is unchanged from before -- ACCEPT everything interactively.
+GET-PARAMETERS.
+    OPEN INPUT DITPARM-FILE.
+    IF DITPARM-FILE-STATUS = "00"
+	PERFORM GET-PARAMETERS-BATCH THRU GET-PARAMETERS-BATCH-EXIT
+    ELSE
+	PERFORM GET-NODE-PARAMETERS THRU GET-NODE-PARAMETERS-EXIT
+	PERFORM GET-TEST-MODE THRU GET-TEST-MODE-EXIT.
+GET-PARAMETERS-EXIT.
+    EXIT.
+
+GET-PARAMETERS-BATCH.
+    READ DITPARM-FILE INTO DITPARM-RECORD
+	AT END MOVE SPACES TO DITPARM-HOSTN
+	    MOVE "SERVER" TO DITPARM-TARGET-TASKNAME
+	    MOVE "TEST" TO DITPARM-RUN-MODE
+	    MOVE 1 TO DITPARM-MSG-COUNT
+	    MOVE 30 TO DITPARM-MAX-CONNECT-RETRIES.
+
+    MOVE DITPARM-HOSTN TO HOSTN.
+    MOVE DITPARM-TARGET-TASKNAME TO TARGET-TASKNAME.
+    IF TARGET-TASKNAME = SPACES
+	MOVE "SERVER" TO TARGET-TASKNAME.
+
+    IF HOSTN = SPACES
+	MOVE "YES" TO LOCAL-TEST-FLAG
+    ELSE
+	MOVE "NO " TO LOCAL-TEST-FLAG.
+
+    MOVE DITPARM-MAX-CONNECT-RETRIES TO MAX-CONNECT-RETRIES.
+    IF MAX-CONNECT-RETRIES < 1 OR MAX-CONNECT-RETRIES > 999
+	MOVE 30 TO MAX-CONNECT-RETRIES.
+
+    MOVE DITPARM-RUN-MODE TO RUN-MODE.
+    IF RUN-MODE NOT = "TEST" AND RUN-MODE NOT = "LOAD"
+	MOVE "TEST" TO RUN-MODE.
+
+    IF RUN-MODE-LOAD
+	MOVE DITPARM-MSG-COUNT TO MSG-COUNT
+	IF MSG-COUNT < 1 OR MSG-COUNT > MAX-MSG-COUNT
+	    MOVE 1 TO MSG-COUNT.
+
+    CLOSE DITPARM-FILE.
+GET-PARAMETERS-BATCH-EXIT.
+    EXIT.
+
+GET-NODE-PARAMETERS.
+* Let the operator aim the active link at a remote node and remote
+* task instead of always connecting back to the local node.
+
+    DISPLAY " Enter the target node name (blank to test the local node): ".
+    ACCEPT HOSTN.
+
+    DISPLAY " Enter the remote task name to connect to (default SERVER): ".
+    ACCEPT TARGET-TASKNAME.
+    IF TARGET-TASKNAME = SPACES
+	MOVE "SERVER" TO TARGET-TASKNAME.
+
+    IF HOSTN = SPACES
+	MOVE "YES" TO LOCAL-TEST-FLAG
+    ELSE
+	MOVE "NO " TO LOCAL-TEST-FLAG.
+
+    DISPLAY " Enter the number of connect retries (1 thru 999, default 30): ".
+    ACCEPT MAX-CONNECT-RETRIES.
+    IF MAX-CONNECT-RETRIES < 1 OR MAX-CONNECT-RETRIES > 999
+	MOVE 30 TO MAX-CONNECT-RETRIES.
+GET-NODE-PARAMETERS-EXIT.
+    EXIT.
+
+GET-TEST-MODE.
+* Let the operator pick the simple two-way message test or a throughput
+* load test that sends a run of messages and reports elapsed time.
+
+    DISPLAY " Enter the run mode, TEST or LOAD (default TEST): ".
+    ACCEPT RUN-MODE.
+    IF RUN-MODE NOT = "TEST" AND RUN-MODE NOT = "LOAD"
+	MOVE "TEST" TO RUN-MODE.
+
+    IF RUN-MODE-LOAD
+	DISPLAY " Enter the number of messages to send (1 thru 10000): "
+	ACCEPT MSG-COUNT
+	IF MSG-COUNT < 1 OR MSG-COUNT > MAX-MSG-COUNT
+	    MOVE 1 TO MSG-COUNT.
+GET-TEST-MODE-EXIT.
+    EXIT.
+
+RUN-LOAD-TEST.
+* Send MSG-COUNT fixed messages across the link and back, timing the
+* whole run, then report and log the elapsed time and the throughput.
+
+    MOVE SPACES TO SEND-DATA.
+    MOVE "DIT LOAD TEST DATA" TO SEND-DATA.
+    MOVE 0 TO LOAD-BYTE-COUNT.
+
+    ACCEPT BENCH-DATE FROM DATE.
+    ACCEPT WS-START-TIME FROM TIME.
+
+    PERFORM SEND-AND-RECEIVE-ONE THRU SEND-AND-RECEIVE-ONE-EXIT
+	VARYING MSG-INDEX FROM 1 BY 1 UNTIL MSG-INDEX > MSG-COUNT.
+
+    ACCEPT WS-END-TIME FROM TIME.
+    PERFORM LOG-LOAD-TEST-RESULT THRU LOG-LOAD-TEST-RESULT-EXIT.
+RUN-LOAD-TEST-EXIT.
+    EXIT.
+
+SEND-AND-RECEIVE-ONE.
+* One round trip of the load test: send to self (or the remote target),
+* then read the echo back.  MESSAGE-SIZE cycles through MESSAGE-SIZE-
+* TABLE so the run exercises more than one fixed packet size.
+
+    COMPUTE WS-MSG-SIZE-TEMP = MSG-INDEX - 1.
+    DIVIDE WS-MSG-SIZE-TEMP BY 5 GIVING WS-MSG-SIZE-QUOT
+	REMAINDER WS-MSG-SIZE-REM.
+    ADD 1 TO WS-MSG-SIZE-REM GIVING MESSAGE-SIZE-INDEX.
+    MOVE MESSAGE-SIZE-ENTRY (MESSAGE-SIZE-INDEX) TO MESSAGE-SIZE.
+
+    ENTER MACRO NFSND USING SEND-LINK, MESSAGE-SIZE-UNITS, MESSAGE-SIZE,
+			    SEND-DATA, DIT-MSG-MSG.
+    IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? NFSND: unsuccessful status return "
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    ENTER MACRO NFRCV USING RECV-LINK, MESSAGE-SIZE-UNITS, MESSAGE-SIZE,
+			    RECEIVE-DATA, DIT-MSG-MSG, DIT-WAIT-YES.
+    IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? NFRCV: unsuccessful status return "
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    ADD MESSAGE-SIZE TO LOAD-BYTE-COUNT.
+SEND-AND-RECEIVE-ONE-EXIT.
+    EXIT.
+
+LOG-LOAD-TEST-RESULT.
+* Convert the TIME special register's HHMMSSHH start/end values into
+* hundredths of a second so the interval is right across a minute or
+* hour boundary, then report and append the result to DITBENCH.LOG.
+
+    COMPUTE WS-START-HUNDREDTHS = WS-START-HH * 360000 + WS-START-MM * 6000
+	+ WS-START-SS * 100 + WS-START-HS.
+    COMPUTE WS-END-HUNDREDTHS = WS-END-HH * 360000 + WS-END-MM * 6000
+	+ WS-END-SS * 100 + WS-END-HS.
+    COMPUTE WS-ELAPSED-HUNDREDTHS = WS-END-HUNDREDTHS - WS-START-HUNDREDTHS.
+
+    IF WS-ELAPSED-HUNDREDTHS > 0
+	COMPUTE THROUGHPUT-BYTES-PER-SEC ROUNDED =
+	    LOAD-BYTE-COUNT * 100 / WS-ELAPSED-HUNDREDTHS
+    ELSE
+	MOVE 0 TO THROUGHPUT-BYTES-PER-SEC.
+
+    DISPLAY " ".
+    DISPLAY " DIT load test: " MSG-COUNT " messages, "
+	LOAD-BYTE-COUNT " bytes, " THROUGHPUT-BYTES-PER-SEC
+	" bytes/sec. ".
+
+    OPEN EXTEND BENCH-FILE.
+    IF BENCH-FILE-STATUS = "35"
+	OPEN OUTPUT BENCH-FILE.
+
+    IF BENCH-FILE-STATUS NOT = "00"
+	DISPLAY "? LOG-LOAD-TEST-RESULT: DITBENCH.LOG could not be opened, status = "
+	    BENCH-FILE-STATUS
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    MOVE BENCH-DATE TO BENCH-LOG-DATE.
+    MOVE MSG-COUNT TO BENCH-LOG-MSG-COUNT.
+    MOVE WS-ELAPSED-HUNDREDTHS TO BENCH-LOG-ELAPSED.
+    MOVE THROUGHPUT-BYTES-PER-SEC TO BENCH-LOG-BYTES-PER-SEC.
+    WRITE BENCH-RECORD.
+    CLOSE BENCH-FILE.
+LOG-LOAD-TEST-RESULT-EXIT.
+    EXIT.
+
+OPEN-PASSIVE.
+* Open a passive link.
+
+    MOVE SPACES TO OBJID.
+    MOVE SPACES TO DESCR.
+    MOVE "SERVER" TO TASKNAME.
+
+    ENTER MACRO NFOPP USING PNETLN, OBJID, DESCR, TASKNAME, DIT-WAIT-NO.
+
+    DISPLAY " NFOPP Status return: " DIL-STATUS.
+    IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? NFOPP: unsuccessful status return "
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+OPEN-PASSIVE-EXIT.
+    EXIT.
+
+CONNECT-TO-SELF.
+* Ask for a connection to the passive link
+
+    MOVE "TASK" TO OBJID.
+    MOVE TARGET-TASKNAME TO DESCR.
+    MOVE SPACES TO TASKNAME.
+
+    ENTER MACRO NFOPA USING ANETLN, HOSTN, OBJID, DESCR, TASKNAME,
+		      USERID, PASSWD, ACCT, OPT-DATA, DIT-WAIT-NO.
+
+    DISPLAY " NFOPA Status return: ", DIL-STATUS.
+    IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? NFOPA: Invalid status returned. "
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+CONNECT-TO-SELF-EXIT.
+    EXIT.
+
+CHECK-THE-LINK.
+* Wait for confirmation of the link request, retrying a bounded number
+* of times instead of waiting forever, so a bad remote node or a remote
+* task that never answers does not hang the job.
+
+    MOVE "NO " TO CONNECT-WAIT-FLAG.
+    PERFORM CHECK-THE-LINK-ONE-TRY THRU CHECK-THE-LINK-ONE-TRY-EXIT
+	VARYING CONNECT-RETRY-COUNT FROM 1 BY 1
+	UNTIL CONNECT-RETRY-COUNT > MAX-CONNECT-RETRIES OR CONNECTED.
+
+    IF NOT CONNECTED
+	DISPLAY "? NFGND: timed out waiting for connection after "
+	    MAX-CONNECT-RETRIES " retries"
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    DISPLAY " NFGND Status return: ", DIL-STATUS.
+CHECK-THE-LINK-EXIT.
+    EXIT.
+
+CHECK-THE-LINK-ONE-TRY.
+* Poll once for the connect event; if it has not shown up yet, pause
+* briefly before the next try instead of hammering NFGND in a tight loop.
+* A self-test sees the connect indication on the passive link it also
+* owns; a genuine remote target has no local passive side at all, so
+* the confirmation has to be polled for on the active link instead.
+
+    IF LOCAL-TEST
+	ENTER MACRO NFGND USING PNETLN, DIT-WAIT-NO
+    ELSE
+	ENTER MACRO NFGND USING ANETLN, DIT-WAIT-NO.
+
+    IF DIL-MESSAGE = DIT-C-CONNECTEVENT
+	MOVE "YES" TO CONNECT-WAIT-FLAG
+    ELSE
+	PERFORM CONNECT-RETRY-DELAY THRU CONNECT-RETRY-DELAY-EXIT.
+CHECK-THE-LINK-ONE-TRY-EXIT.
+    EXIT.
+
+CONNECT-RETRY-DELAY.
+* Busy-wait between polls.  There is no CPU-independent timer available
+* to this compiler, so a counted tick loop stands in for one, the same
+* way it would have on the original DECSYSTEM-20.
+
+    PERFORM CONNECT-RETRY-DELAY-TICK THRU CONNECT-RETRY-DELAY-TICK-EXIT
+	VARYING CONNECT-DELAY-COUNT FROM 1 BY 1
+	UNTIL CONNECT-DELAY-COUNT > CONNECT-DELAY-MAX.
+CONNECT-RETRY-DELAY-EXIT.
+    EXIT.
+
+CONNECT-RETRY-DELAY-TICK.
+    CONTINUE.
+CONNECT-RETRY-DELAY-TICK-EXIT.
+    EXIT.
+
+ACCEPT-LINK.
+* Accept link from self
+
+    ENTER MACRO NFACC USING PNETLN, DIT-LTYPE-ASCII, COUNT-OPT-DATA, OPT-DATA.
+
+    DISPLAY " NFACC Status return: " DIL-STATUS.
+    IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? NFACC: unsuccessful status return "
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+ACCEPT-LINK-EXIT.
+    EXIT.
+
+SET-LINK-IDS.
+* Pick which link number each side of the exchange uses.  A self-test
+* loops the active link's send back in on the passive link it also
+* owns; a genuine remote target has no local passive side at all, so
+* both directions run over the one active link.
+
+    IF LOCAL-TEST
+	MOVE ANETLN TO SEND-LINK
+	MOVE PNETLN TO RECV-LINK
+    ELSE
+	MOVE ANETLN TO SEND-LINK
+	MOVE ANETLN TO RECV-LINK.
+SET-LINK-IDS-EXIT.
+    EXIT.
+
+SEND-SOME-DATA.
+* Send some data over the link to self (or the remote target).  With
+* DITPARM.DAT driving this run there is no one to answer the console
+* prompt, so send a fixed default message instead.
+
+    IF DITPARM-FILE-STATUS = "00"
+	MOVE SPACES TO SEND-DATA
+	MOVE "DIT CONFIDENCE TEST DATA" TO SEND-DATA
+    ELSE
+	DISPLAY " Enter some data to be sent over the link: "
+	ACCEPT SEND-DATA.
+
+    ENTER MACRO NFSND USING SEND-LINK, MESSAGE-SIZE-UNITS, MESSAGE-SIZE,
+			    SEND-DATA, DIT-MSG-MSG.
+
+    DISPLAY " NFSND Status return: " DIL-STATUS.
+    IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? NFSND: unsuccessful status return "
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+SEND-SOME-DATA-EXIT.
+    EXIT.
+
+READ-THE-DATA.
+* Read the data sent over the link
+
+    ENTER MACRO NFRCV USING RECV-LINK, MESSAGE-SIZE-UNITS, MESSAGE-SIZE,
+			    RECEIVE-DATA, DIT-MSG-MSG, DIT-WAIT-YES.
+
+    DISPLAY " NFRCV Status return: " DIL-STATUS.
+    IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? NFRCV: unsuccessful status return "
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    DISPLAY " Data received: ".
+    DISPLAY RECEIVE-DATA.
+READ-THE-DATA-EXIT.
+    EXIT.
+
+SEND-SOME-DATA-BACK.
+* Send some data over the link in the opposite direction.  With
+* DITPARM.DAT driving this run there is no one to answer the console
+* prompt, so send a fixed default message instead.
+
+    MOVE SPACES TO SEND-DATA RECEIVE-DATA.
+
+    IF DITPARM-FILE-STATUS = "00"
+	MOVE "DIT CONFIDENCE TEST DATA BACK" TO SEND-DATA
+    ELSE
+	DISPLAY " Enter some data to be sent back over the link: "
+	ACCEPT SEND-DATA.
+
+    ENTER MACRO NFSND USING RECV-LINK, MESSAGE-SIZE-UNITS, MESSAGE-SIZE,
+			    SEND-DATA, DIT-MSG-MSG.
+
+    DISPLAY " NFSND Status return: " DIL-STATUS.
+    IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? NFSND: unsuccessful status return "
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+SEND-SOME-DATA-BACK-EXIT.
+    EXIT.
+
+READ-THE-2ND-DATA.
+* Read the data sent over the link the second time
+
+    ENTER MACRO NFRCV USING SEND-LINK, MESSAGE-SIZE-UNITS, MESSAGE-SIZE,
+			    RECEIVE-DATA, DIT-MSG-MSG, DIT-WAIT-YES.
+
+    DISPLAY " NFRCV Status return: " DIL-STATUS.
+    IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? NFRCV: unsuccessful status return "
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    DISPLAY " Data received: ".
+    DISPLAY RECEIVE-DATA.
+READ-THE-2ND-DATA-EXIT.
+    EXIT.
+
+CLOSE-LINK.
+* Close the link to self
+
+    ENTER MACRO NFCLS USING ANETLN, SYNCH-DISCONN, COUNT-OPT-DATA, OPT-DATA.
+
+    DISPLAY " NFCLS Status return: " DIL-STATUS.
+    IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? NFCLS: unsuccessful status return "
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    ENTER MACRO NFGND USING RECV-LINK, DIT-WAIT-YES.
+
+    DISPLAY " NFGND Status return: " DIL-STATUS.
+    IF DIL-MESSAGE NOT = DIT-C-ABREJEVENT AND
+       DIL-MESSAGE NOT = DIT-C-DISCONNECTEVENT AND
+       DIL-SEVERITY NOT = STS-K-SUCCESS
+	DISPLAY "? NFGND: Invalid status returned"
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+CLOSE-LINK-EXIT.
+    EXIT.
