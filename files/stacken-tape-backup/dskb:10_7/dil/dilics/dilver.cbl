@@ -0,0 +1,454 @@
+IDENTIFICATION DIVISION.
+
+PROGRAM-ID.
+
+	DILVER.
+
+AUTHOR.
+
+	DIGITAL EQUIPMENT CORPORATION.
+
+	This  is the  master control  program for  the DIL  Installation
+	Confidence System.  It runs the DIX, DAP and DIT confidence tests
+	(C36T2, CD36T1 and CT36T1) in sequence and prints one consolidated
+	DIL Installation Verification Summary, so an installation or a
+	patch can be verified with a single job instead of three separate
+	transcripts that have to be cross-referenced by hand.
+
+* THIS SOFTWARE IS FURNISHED UNDER A LICENSE AND MAY  BE  USED
+* OR COPIED ONLY IN ACCORDANCE WITH THE TERMS OF SUCH LICENSE.
+*
+* COPYRIGHT  (C)  DIGITAL  EQUIPMENT  CORPORATION 1986.
+* ALL RIGHTS RESERVED.
+
+*
+* Facility: DIL-TEST
+*
+* Edit History:
+*
+* new_version (1, 0)
+*
+* Edit (%O'1', '26-Aug-86', 'Karin Lindqvist')
+* %(  New program.  Runs C36T2, CD36T1 and CT36T1 in sequence and prints
+*     one consolidated DIL Installation Verification Summary report,
+*     using the completion code each one now returns via GOBACK/
+*     RETURN-CODE to tell pass from fail.  FILES: DILVER.CBL (NEW) )%
+*
+* Edit (%O'2', '27-Aug-86', 'Karin Lindqvist')
+* %(  Add checkpoint/restart: each test that comes back PASS gets a
+*     record written to DILCKPT.DAT, and a restart reads that file
+*     first and skips any test already marked passed there, so a
+*     DECnet glitch partway through an overnight run costs only the
+*     test that was interrupted, not the whole run.  The checkpoint
+*     file is cleared once a run finishes with all three tests passed,
+*     so the next invocation starts a fresh verification cycle instead
+*     of skipping everything forever.  FILES: DILVER.CBL )%
+*
+* Edit (%O'3', '28-Aug-86', 'Karin Lindqvist')
+* %(  A DIX failure in the summary used to say only "FAIL", with no way
+*     to tell which of C36T2's thirty sub-tests was responsible without
+*     going to re-run it interactively.  C36T2 now returns the number of
+*     its first failing test as its completion code, so PRINT-SUMMARY
+*     can report "(first failure at test N)" on the DIX line.  CD36T1
+*     and CT36T1 each run a single end-to-end scenario, not numbered
+*     sub-tests, so their FAIL lines are unchanged.  FILES: DILVER.CBL )%
+*
+* Edit (%O'4', '3-Sep-86', 'Karin Lindqvist')
+* %(  C36T2 and CT36T1 both grew console ACCEPTs of their own (run mode
+*     on C36T2; remote node, run mode, message count and retry count on
+*     CT36T1), and a bare CALL here left this "single job instead of
+*     three separate transcripts" run stuck waiting on a terminal no
+*     one is watching.  Write DIXPARM.DAT and DITPARM.DAT with this
+*     run's defaults just ahead of each CALL, the same way an operator
+*     would supply CDPARM.DAT for CD36T1's batch mode, so all three
+*     confidence tests pick up their parameters from a file instead of
+*     the console when DILVER is driving them.  FILES: DILVER.CBL )%
+*
+* Edit (%O'5', '3-Sep-86', 'Karin Lindqvist')
+* %(  CD36T1 gained its own CDPARM.DAT-presence check for RUN-MODE
+*     (see CD36T1.CBL edit 27), but nothing here ever wrote CDPARM.DAT
+*     before the CALL "CD36T1" below, so a DILVER-driven run still hung
+*     waiting on CD36T1's run-mode prompt.  Write CDPARM.DAT with a
+*     one-record, fixed-format, unspecified-attribute transfer just
+*     ahead of that CALL, the same way DIXPARM.DAT/DITPARM.DAT are
+*     written ahead of the other two.  FILES: DILVER.CBL )%
+*
+* Edit (%O'6', '3-Sep-86', 'Karin Lindqvist')
+* %(  WRITE-CHECKPOINT-RECORD, CLEAR-CHECKPOINT, WRITE-DIXPARM,
+*     WRITE-DITPARM and WRITE-CDPARM all OPENed their file with no
+*     FILE STATUS check afterward, unlike READ-CHECKPOINT earlier in
+*     this same program and the FILE-STATUS convention now used
+*     throughout C36T2/CD36T1/CT36T1 -- a failed OPEN EXTEND here risks
+*     an abend on the WRITE that follows, and a failed OPEN OUTPUT on
+*     one of the PARM files would silently leave C36T2/CT36T1 to fall
+*     back to their console ACCEPTs, defeating the whole point of
+*     writing those files.  Added the same DISPLAY/MOVE 1 TO
+*     COMPLETION-CODE/GOBACK check used after every OPEN in the other
+*     three programs.  FILES: DILVER.CBL )%
+*
+* Edit (%O'7', '3-Sep-86', 'Karin Lindqvist')
+* %(  STOP RUN COMPLETION-CODE was a one-off in this codebase -- every
+*     other program, including the other three touched by this same
+*     change set, sets RETURN-CODE explicitly and lets a plain GOBACK/
+*     STOP RUN pick it up.  Changed to MOVE COMPLETION-CODE TO
+*     RETURN-CODE followed by STOP RUN, for consistency.
+*     FILES: DILVER.CBL )%
+*
+* Edit (%O'8', '4-Sep-86', 'Karin Lindqvist')
+* %(  WRITE-CHECKPOINT-RECORD's OPEN EXTEND CKPT-FILE returns status
+*     "35" on the very first run, before DILCKPT.DAT exists -- which
+*     aborted the whole consolidated run with a false FAIL completion
+*     code the first time the first sub-test PASSed, never running the
+*     remaining two.  Falls back to OPEN OUTPUT (creating the file) on
+*     status "35", the same pattern CLEAR-CHECKPOINT two paragraphs
+*     down already uses for this same file.  FILES: DILVER.CBL )%
+
+INSTALLATION.
+
+	DEC-MARLBOROUGH.
+
+DATE-WRITTEN.
+
+	AUGUST 26, 1986.
+
+ENVIRONMENT DIVISION.
+
+CONFIGURATION SECTION.
+
+SOURCE-COMPUTER.
+
+	DECSYSTEM-20.
+
+OBJECT-COMPUTER.
+
+	DECSYSTEM-20.
+
+INPUT-OUTPUT SECTION.
+
+FILE-CONTROL.
+
+* Checkpoint file: one record per confidence test that has completed
+* with a PASS result in this verification cycle.  Its presence (or
+* absence) across runs is what lets a restart skip work already done.
+    SELECT CKPT-FILE ASSIGN TO "DILCKPT.DAT"
+	ORGANIZATION IS SEQUENTIAL
+	FILE STATUS IS CKPT-FILE-STATUS.
+
+* Batch-parameter cards written for C36T2 and CT36T1 just ahead of their
+* CALLs, so neither one stops and waits on a console ACCEPT when it is
+* run as a step of this job instead of standalone.
+    SELECT DIXPARM-FILE ASSIGN TO "DIXPARM.DAT"
+	ORGANIZATION IS SEQUENTIAL
+	FILE STATUS IS DIXPARM-FILE-STATUS.
+
+    SELECT DITPARM-FILE ASSIGN TO "DITPARM.DAT"
+	ORGANIZATION IS SEQUENTIAL
+	FILE STATUS IS DITPARM-FILE-STATUS.
+
+    SELECT CDPARM-FILE ASSIGN TO "CDPARM.DAT"
+	ORGANIZATION IS SEQUENTIAL
+	FILE STATUS IS CDPARM-FILE-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+
+FD  CKPT-FILE
+    LABEL RECORDS ARE STANDARD.
+
+01  CKPT-RECORD.
+    05  CKPT-TEST-NAME PIC X(4).
+    05  CKPT-TEST-RESULT PIC X(4).
+
+FD  DIXPARM-FILE
+    LABEL RECORDS ARE STANDARD.
+
+01  DIXPARM-RECORD.
+    05  DIXPARM-RUN-MODE PIC X(5).
+
+FD  DITPARM-FILE
+    LABEL RECORDS ARE STANDARD.
+
+01  DITPARM-RECORD.
+    05  DITPARM-HOSTN PIC X(06).
+    05  DITPARM-TARGET-TASKNAME PIC X(16).
+    05  DITPARM-RUN-MODE PIC X(04).
+    05  DITPARM-MSG-COUNT PIC 9(05).
+    05  DITPARM-MAX-CONNECT-RETRIES PIC 9(03).
+
+FD  CDPARM-FILE
+    LABEL RECORDS ARE STANDARD.
+
+01  CDPARM-RECORD.
+    05  CDPARM-REC-FORMAT PIC 9(1).
+    05  CDPARM-REC-ATTRIBUTES PIC 9(1).
+    05  CDPARM-PASSWD PIC X(39).
+    05  CDPARM-DATA-RECORD PIC X(100).
+    05  CDPARM-REC-COUNT PIC 9(3).
+
+WORKING-STORAGE SECTION.
+
+01  CKPT-FILE-STATUS PIC X(2).
+
+01  DIXPARM-FILE-STATUS PIC X(2).
+
+01  DITPARM-FILE-STATUS PIC X(2).
+
+01  CDPARM-FILE-STATUS PIC X(2).
+
+01  CKPT-EOF-FLAG PIC X(3) VALUE "NO ".
+    88  CKPT-EOF VALUE "YES".
+
+* one result flag per confidence test -- NRUN until the test either
+* runs in this job or is found already PASSed in the checkpoint file
+01  DIX-RESULT PIC X(4) VALUE "NRUN".
+    88  DIX-PASS VALUE "PASS".
+    88  DIX-FAIL VALUE "FAIL".
+    88  DIX-NOT-RUN VALUE "NRUN".
+
+* C36T2 returns the number of its first failing test as its completion
+* code instead of a bare 1, since it -- unlike CD36T1/CT36T1 -- runs a
+* whole series of numbered sub-tests; captured here because RETURN-CODE
+* itself gets overwritten by the next CALL
+01  DIX-FAILED-TEST PIC S9(4) COMP VALUE 0.
+
+01  DAP-RESULT PIC X(4) VALUE "NRUN".
+    88  DAP-PASS VALUE "PASS".
+    88  DAP-FAIL VALUE "FAIL".
+    88  DAP-NOT-RUN VALUE "NRUN".
+
+01  DIT-RESULT PIC X(4) VALUE "NRUN".
+    88  DIT-PASS VALUE "PASS".
+    88  DIT-FAIL VALUE "FAIL".
+    88  DIT-NOT-RUN VALUE "NRUN".
+
+* overall completion code for the combined run: zero only if all
+* three confidence tests came back PASS
+01  COMPLETION-CODE PIC S9(4) COMP VALUE 0.
+
+PROCEDURE DIVISION.
+
+MAIN-LINE.
+    PERFORM READ-CHECKPOINT THRU READ-CHECKPOINT-EXIT.
+    PERFORM RUN-DIX-TEST THRU RUN-DIX-TEST-EXIT.
+    PERFORM RUN-DAP-TEST THRU RUN-DAP-TEST-EXIT.
+    PERFORM RUN-DIT-TEST THRU RUN-DIT-TEST-EXIT.
+    PERFORM PRINT-SUMMARY THRU PRINT-SUMMARY-EXIT.
+
+    IF COMPLETION-CODE = 0
+	PERFORM CLEAR-CHECKPOINT THRU CLEAR-CHECKPOINT-EXIT.
+
+    MOVE COMPLETION-CODE TO RETURN-CODE.
+    STOP RUN.
+MAIN-LINE-EXIT.
+    EXIT.
+
+* Read back whatever checkpoint a previous, interrupted run left behind.
+* A record for a test means that test has already PASSed; a test with
+* no record -- including every test, the first time this runs -- is
+* run normally below.  A missing DILCKPT.DAT (status 35) just means
+* this is a fresh verification cycle.
+READ-CHECKPOINT.
+    MOVE "NO " TO CKPT-EOF-FLAG.
+    OPEN INPUT CKPT-FILE.
+
+    IF CKPT-FILE-STATUS = "35"
+	DISPLAY " DILVER: no prior checkpoint -- running full verification. "
+    ELSE
+	PERFORM READ-CHECKPOINT-RECORD THRU READ-CHECKPOINT-RECORD-EXIT
+	    UNTIL CKPT-EOF
+	CLOSE CKPT-FILE
+	DISPLAY " DILVER: resuming from checkpoint DILCKPT.DAT. ".
+READ-CHECKPOINT-EXIT.
+    EXIT.
+
+READ-CHECKPOINT-RECORD.
+    READ CKPT-FILE
+	AT END
+	    MOVE "YES" TO CKPT-EOF-FLAG
+	NOT AT END
+	    IF CKPT-TEST-NAME = "DIX " AND CKPT-TEST-RESULT = "PASS"
+		MOVE "PASS" TO DIX-RESULT
+	    ELSE IF CKPT-TEST-NAME = "DAP " AND CKPT-TEST-RESULT = "PASS"
+		MOVE "PASS" TO DAP-RESULT
+	    ELSE IF CKPT-TEST-NAME = "DIT " AND CKPT-TEST-RESULT = "PASS"
+		MOVE "PASS" TO DIT-RESULT.
+READ-CHECKPOINT-RECORD-EXIT.
+    EXIT.
+
+* Append one checkpoint record marking CKPT-TEST-NAME (set by the
+* caller) as PASSed, so a restart after this point skips it.
+WRITE-CHECKPOINT-RECORD.
+    OPEN EXTEND CKPT-FILE.
+    IF CKPT-FILE-STATUS = "35"
+	OPEN OUTPUT CKPT-FILE.
+
+    IF CKPT-FILE-STATUS NOT = "00"
+	DISPLAY "? WRITE-CHECKPOINT-RECORD: DILCKPT.DAT could not be opened, status = "
+	    CKPT-FILE-STATUS
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    MOVE "PASS" TO CKPT-TEST-RESULT.
+    WRITE CKPT-RECORD.
+    CLOSE CKPT-FILE.
+WRITE-CHECKPOINT-RECORD-EXIT.
+    EXIT.
+
+* A clean run of all three tests needs no further restart protection,
+* so start the next verification cycle with an empty checkpoint.
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CKPT-FILE.
+    IF CKPT-FILE-STATUS NOT = "00"
+	DISPLAY "? CLEAR-CHECKPOINT: DILCKPT.DAT could not be opened, status = "
+	    CKPT-FILE-STATUS
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    CLOSE CKPT-FILE.
+CLEAR-CHECKPOINT-EXIT.
+    EXIT.
+
+* Write DIXPARM.DAT so C36T2 picks up its run mode from the file
+* instead of prompting the console when it is CALLed from here.
+WRITE-DIXPARM.
+    OPEN OUTPUT DIXPARM-FILE.
+    IF DIXPARM-FILE-STATUS NOT = "00"
+	DISPLAY "? WRITE-DIXPARM: DIXPARM.DAT could not be opened, status = "
+	    DIXPARM-FILE-STATUS
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    MOVE "FULL " TO DIXPARM-RUN-MODE.
+    WRITE DIXPARM-RECORD.
+    CLOSE DIXPARM-FILE.
+WRITE-DIXPARM-EXIT.
+    EXIT.
+
+* Write DITPARM.DAT so CT36T1 picks up HOSTN, TARGET-TASKNAME, RUN-MODE,
+* MSG-COUNT and MAX-CONNECT-RETRIES from the file instead of prompting
+* the console when it is CALLed from here.  A blank HOSTN runs CT36T1's
+* self-test scenario against the local node.
+WRITE-DITPARM.
+    OPEN OUTPUT DITPARM-FILE.
+    IF DITPARM-FILE-STATUS NOT = "00"
+	DISPLAY "? WRITE-DITPARM: DITPARM.DAT could not be opened, status = "
+	    DITPARM-FILE-STATUS
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    MOVE SPACES TO DITPARM-HOSTN.
+    MOVE "SERVER" TO DITPARM-TARGET-TASKNAME.
+    MOVE "TEST" TO DITPARM-RUN-MODE.
+    MOVE 1 TO DITPARM-MSG-COUNT.
+    MOVE 30 TO DITPARM-MAX-CONNECT-RETRIES.
+    WRITE DITPARM-RECORD.
+    CLOSE DITPARM-FILE.
+WRITE-DITPARM-EXIT.
+    EXIT.
+
+* Write CDPARM.DAT so CD36T1 picks up its run mode -- and, since a
+* CDPARM.DAT card only makes sense in batch mode, its RFM/RAT/password/
+* record parameters too -- from the file instead of prompting the
+* console when it is CALLed from here.  A single fixed-format,
+* unspecified-attribute record with no password exercises CD36T1's
+* self-test scenario.
+WRITE-CDPARM.
+    OPEN OUTPUT CDPARM-FILE.
+    IF CDPARM-FILE-STATUS NOT = "00"
+	DISPLAY "? WRITE-CDPARM: CDPARM.DAT could not be opened, status = "
+	    CDPARM-FILE-STATUS
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    MOVE 1 TO CDPARM-REC-FORMAT.
+    MOVE 0 TO CDPARM-REC-ATTRIBUTES.
+    MOVE SPACES TO CDPARM-PASSWD.
+    MOVE "DILVER AUTOMATED VERIFICATION RECORD" TO CDPARM-DATA-RECORD.
+    MOVE 1 TO CDPARM-REC-COUNT.
+    WRITE CDPARM-RECORD.
+    CLOSE CDPARM-FILE.
+WRITE-CDPARM-EXIT.
+    EXIT.
+
+RUN-DIX-TEST.
+    IF DIX-PASS
+	DISPLAY " DILVER: DIX confidence test (C36T2) already passed -- skipping. "
+    ELSE
+	DISPLAY " ".
+	DISPLAY " DILVER: running DIX confidence test (C36T2)... ".
+	PERFORM WRITE-DIXPARM THRU WRITE-DIXPARM-EXIT.
+	CALL "C36T2".
+
+	IF RETURN-CODE = 0
+	    MOVE "PASS" TO DIX-RESULT
+	    MOVE "DIX " TO CKPT-TEST-NAME
+	    PERFORM WRITE-CHECKPOINT-RECORD THRU WRITE-CHECKPOINT-RECORD-EXIT
+	ELSE
+	    MOVE "FAIL" TO DIX-RESULT
+	    MOVE RETURN-CODE TO DIX-FAILED-TEST
+	    MOVE 1 TO COMPLETION-CODE.
+RUN-DIX-TEST-EXIT.
+    EXIT.
+
+RUN-DAP-TEST.
+    IF DAP-PASS
+	DISPLAY " DILVER: DAP confidence test (CD36T1) already passed -- skipping. "
+    ELSE
+	DISPLAY " ".
+	DISPLAY " DILVER: running DAP confidence test (CD36T1)... ".
+	PERFORM WRITE-CDPARM THRU WRITE-CDPARM-EXIT.
+	CALL "CD36T1".
+
+	IF RETURN-CODE = 0
+	    MOVE "PASS" TO DAP-RESULT
+	    MOVE "DAP " TO CKPT-TEST-NAME
+	    PERFORM WRITE-CHECKPOINT-RECORD THRU WRITE-CHECKPOINT-RECORD-EXIT
+	ELSE
+	    MOVE "FAIL" TO DAP-RESULT
+	    MOVE 1 TO COMPLETION-CODE.
+RUN-DAP-TEST-EXIT.
+    EXIT.
+
+RUN-DIT-TEST.
+    IF DIT-PASS
+	DISPLAY " DILVER: DIT confidence test (CT36T1) already passed -- skipping. "
+    ELSE
+	DISPLAY " ".
+	DISPLAY " DILVER: running DIT confidence test (CT36T1)... ".
+	PERFORM WRITE-DITPARM THRU WRITE-DITPARM-EXIT.
+	CALL "CT36T1".
+
+	IF RETURN-CODE = 0
+	    MOVE "PASS" TO DIT-RESULT
+	    MOVE "DIT " TO CKPT-TEST-NAME
+	    PERFORM WRITE-CHECKPOINT-RECORD THRU WRITE-CHECKPOINT-RECORD-EXIT
+	ELSE
+	    MOVE "FAIL" TO DIT-RESULT
+	    MOVE 1 TO COMPLETION-CODE.
+RUN-DIT-TEST-EXIT.
+    EXIT.
+
+PRINT-SUMMARY.
+    DISPLAY " ".
+    DISPLAY " ---------------------------------------------- ".
+    DISPLAY " DIL Installation Verification Summary ".
+    IF DIX-FAIL AND DIX-FAILED-TEST NOT = 0
+	DISPLAY "     DIX: " DIX-RESULT " (first failure at test " DIX-FAILED-TEST ") "
+    ELSE
+	DISPLAY "     DIX: " DIX-RESULT.
+    DISPLAY "     DAP: " DAP-RESULT.
+    DISPLAY "     DIT: " DIT-RESULT.
+    DISPLAY " ---------------------------------------------- ".
+
+    IF COMPLETION-CODE = 0
+	DISPLAY " DILVER: all DIL confidence tests passed. "
+    ELSE
+	DISPLAY " DILVER: one or more DIL confidence tests failed. ".
+PRINT-SUMMARY-EXIT.
+    EXIT.
