@@ -1,241 +1,653 @@
-IDENTIFICATION DIVISION.
-
-PROGRAM-ID.
-
-	CD36T1.
-
-AUTHOR.
-
-	DIGITAL EQUIPMENT CORPORATION.
-
-	This program opens a remote  file named DAP.TST and writes  an
-	ASCII record into it,  closes the file,  reopens the file  and
-	reads the record back and then closes the file again.
-
-	Note: this program writes and  reads the file DAP.TST using  a
-	directory called [5,33].   If this  directory does  not
-	exist, it must be created as a VALID login directory.
-
-* THIS SOFTWARE IS FURNISHED UNDER A LICENSE AND MAY  BE  USED
-* OR COPIED ONLY IN ACCORDANCE WITH THE TERMS OF SUCH LICENSE.
-*
-* COPYRIGHT  (C)  DIGITAL  EQUIPMENT  CORPORATION 1985.
-* ALL RIGHTS RESERVED.
-
-*
-* Facility: DIT-TEST
-* 
-* Edit History:
-* 
-* new_version (1, 0)
-* 
-* Edit (%O'1', '15-Dec-82', 'Sandy Clemens')
-* %(  Add the DIT (Dap and Task-to-task) Installation Verification tests
-*     for the VAX and DECSYSTEM-20 to the library.  
-*     Files:  DITTHST.TXT (NEW), CD32T1.VAX-COB (NEW),
-*     CT32T1.VAX-COB (NEW), FD32T1.VAX-FOR (NEW),
-*     FT32T1.VAX-FOR (NEW), CD36T1.CBL (NEW), CT36T1.CBL (NEW),
-*     FD6T1.FOR (NEW), FD7T1.FOR (NEW), FT6T1.FOR (NEW),
-*     FT7T1.FOR (NEW) )%
-*     
-* Edit (%O'2', '14-Jan-83', 'Sandy Clemens')
-* %(  Many edits to the Installation Verification system (ICS)  files.
-*     Add SYS:  to all  the  10/20 programs  in  the COPY  or  INCLUDE
-*     statement for the interface files.   Add SYS$LIBRARY to the  VAX
-*     programs in  the COPY  or INCLUDE  statement for  the  interface
-*     files.  Add check for INFO or  SUCCESS status return in all  ICS
-*     programs.  Remove node names from all DIT programs so that local
-*     node is used.  Change  directory used by 20  DAP programs to  be
-*     PS:<DIL-TEST> with  password  DIL-TEST.   Remove  all  directory
-*     specifications  from  VMS  programs  so  they  use  the  default
-*     connected directory.   Add Lib$Match_Cond  to VMS  programs  for
-*     status checking.  Change some of the symbolic variable names for
-*     clarification.   Change  use  of  numeric  parameter  values  to
-*     symbolic variable names.  Get rid  of use of "IMPLICIT  INTEGER"
-*     in FORTRAN test programs.   Add copyright notice to  everything.
-*     Files: CD32T1.VAX-COB,  CD36T1.CBL, CT32T1.VAX-COB,  CT36T1.CBL,
-*     FD32T1.VAX-FOR, FD6T1.FOR, FD7T1.FOR, FT32T1.VAX-FOR, FT6T1.FOR,
-*     FT7T1.FOR, DITTHST.TXT )%
-*     
-* Edit (%O'6', '25-Jan-83', 'Sandy Clemens')
-* %(  Add copyright and liability waiver to whatever needs it.
-*     FILES: CD32T1.VAX-COB, CD36T1.CBL, CT32T1.VAX-COB, CT36T1.CBL,
-*     FD32T1.VAX-FOR, FD6T1.FOR, FD7T1.FOR, FT32T1.VAX-FOR, FT6T1.FOR,
-*     FT7T1.FOR, SUB6D1.FOR, SUB6T1.FOR, SUB7D1.FOR, SUB7T1.FOR  )%
-*     
-* Edit (%O'7', '25-Jan-83', 'Sandy Clemens')
-* %(  Standardize "Author" entry in ICS Cobol programs.
-*     FILES: CD32T1.VAX-COB, CD36T1.CBL, CT32T1.VAX-COB, CT36T1.CBL )%
-*
-* new_version (2, 0)
-*
-* Edit (%O'10', '17-Apr-84', 'Sandy Clemens')
-* %(  Convert to run on TOPS-10 -- Doug Rayner.
-*     Add remote file access ICS programs for TOPS-10. )%
-*
-* 
-* Edit (%O'17', '8-Oct-84', 'Sandy Clemens')
-* %(  Put in new copyright notices.  FILES:  CD36T1.10-CBL,
-*     CD36T1.CBL, CD32T1.VAX-COB, CT36T1.10-CBL, CT32T1.VAX-COB,
-*     FD7T1.10-FOR, FD7T1.FOR, FD32T1.VAX-FOR, FT7T1.FOR,
-*     FT32T1.VAX-FOR.  )%
-
-INSTALLATION.
-
-	DEC-MARLBOROUGH.
-
-DATE-WRITTEN.
-
-	NOVEMBER 5, 1982.
-
-ENVIRONMENT DIVISION.
-
-INPUT-OUTPUT SECTION.
-
-DATA DIVISION.
-
-FILE SECTION.
-
-WORKING-STORAGE SECTION.
-
-01  INTERFACE-FILES.
-    COPY DIT OF "SYS:DIL.LIB".
-    COPY DIL OF "SYS:DIL.LIB".
-
-* Dilini is necessary for DECsystem-10 and DECSYSTEM-20 Cobol only.
-01  DILINI-PARAMS.
-    05  DIL-INIT-STATUS PIC S9(10) COMP.
-    05  DIL-STATUS PIC S9(10) COMP.
-    05  DIL-SEVERITY PIC S9(10) COMP.
-    05  DIL-MESSAGE PIC S9(10) COMP.
-
-* File and directory description fields
-
-01  FILE-NAME PIC X(39) VALUE 'DAP.TST[5,33]' DISPLAY-7.
-01  USERID USAGE DISPLAY-7 PIC X(39) VALUE '[5,33]'.
-01  PASSWD USAGE DISPLAY-7 PIC X(39) VALUE SPACES.
-01  ACCT USAGE DISPLAY-7 PIC X(39) VALUE SPACES.
-
-* Record and file description fields
-
-01  FILE-NUMBER USAGE COMP PIC S9(10).
-01  REC-FORMAT USAGE COMP PIC S9(10).
-01  REC-ATTRIBUTES USAGE COMP PIC S9(10).
-01  REC-SIZE USAGE COMP PIC S9(10) VALUE 95.
-01  REC-UNIT-SIZE USAGE COMP PIC S9(10) VALUE 0.
-
-01  DATA-RECORD USAGE DISPLAY-7 PIC X(100).
-
-PROCEDURE DIVISION.
-
-* Set up for return code values, using DILINI routine
-
-    ENTER MACRO DILINI USING DIL-INIT-STATUS, DIL-STATUS,
-			     DIL-MESSAGE, DIL-SEVERITY.
-
-    IF DIL-INIT-STATUS NOT = 1
-	DISPLAY "? Invalid return code from DILINI routine = " DIL-INIT-STATUS.
-
-* Get record format
-
-    DISPLAY " Enter the value for the record format (RFM):".
-    DISPLAY " 0 = undefined,".
-    DISPLAY " 1 = fixed,".
-    DISPLAY " 2 = variable, ".
-    DISPLAY " 3 = VFC, ".
-    DISPLAY " 4 = stream".
-    ACCEPT REC-FORMAT.
-
-* Get record attributes
-
-    DISPLAY " Enter a value for the record attributes (RAT):".
-    DISPLAY " 0 = unspecified,".
-    DISPLAY " 1 = implied <LF><CR> envelope,".
-    DISPLAY " 2 = print file format,".
-    DISPLAY " 3 = Fortran carriage control,".
-    DISPLAY " 4 = MACY11 format".
-    ACCEPT REC-ATTRIBUTES.
-
-* Request the password
-
-    DISPLAY " Enter the password: "
-	WITH NO ADVANCING ACCEPT PASSWD.
-
-* Open file DAP.TST for output
-
-    ENTER MACRO ROPEN USING FILE-NUMBER, FILE-NAME, USERID, PASSWD, ACCT,
-			    DIT-MODE-WRITE, DIT-TYPE-ASCII, REC-FORMAT,
-			    REC-ATTRIBUTES, REC-SIZE, REC-UNIT-SIZE.
-
-    DISPLAY " ROPEN Status return: " DIL-STATUS.
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS 
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	DISPLAY "? ROPEN: unsuccessful status return "
-	STOP RUN.
-
-* Accept a record and write it to the file
-
-    DISPLAY " Enter data for the record for the remote file: ".
-    ACCEPT DATA-RECORD.
-
-    ENTER MACRO RWRITE USING FILE-NUMBER, REC-UNIT-SIZE,
-			REC-SIZE, DATA-RECORD.
-
-    DISPLAY " RWRITE Status return: " DIL-STATUS.
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS 
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	DISPLAY "? RWRITE: unsuccessful status return. "
-	STOP RUN.
-
-* Close the file
-
-    ENTER MACRO RCLOSE USING FILE-NUMBER, DIT-OPT-NOTHING.
-
-    DISPLAY " RCLOSE Status return: ", DIL-STATUS.
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS 
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	DISPLAY "? RCLOSE: unsuccessful status return."
-	STOP RUN.
-
-* Open the file to read the record
-
-    MOVE 100 TO REC-SIZE.
-    ENTER MACRO ROPEN USING FILE-NUMBER, FILE-NAME, USERID, PASSWD, ACCT,
-		      DIT-MODE-READ, DIT-TYPE-ASCII, REC-FORMAT,
-		      REC-ATTRIBUTES, REC-SIZE, REC-UNIT-SIZE.
-
-    DISPLAY " ROPEN Status return: ", DIL-STATUS.
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS 
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	DISPLAY "? ROPEN: unsuccessful status return."
-	STOP RUN.
-
-* Read the record
-
-    MOVE SPACES TO DATA-RECORD.
-
-    ENTER MACRO RREAD USING FILE-NUMBER, REC-UNIT-SIZE,
-			    REC-SIZE, DATA-RECORD.
-
-    DISPLAY " RREAD returned ", DIL-STATUS.
-    IF DIL-SEVERITY NOT = STS-K-SUCCESS 
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	DISPLAY "? RREAD: unsuccesful status return."
-	STOP RUN.
-
-    DISPLAY " The record was: ".
-    DISPLAY DATA-RECORD.
-
-* Close the file
-
-    ENTER MACRO RCLOSE USING FILE-NUMBER, DIT-OPT-NOTHING.
-
-    DISPLAY " RCLOSE Status return: ", DIL-STATUS.
-     IF DIL-SEVERITY NOT = STS-K-SUCCESS 
-       AND DIL-SEVERITY NOT = STS-K-INFO
-	DISPLAY "? RCLOSE: unsuccessful status return."
-	STOP RUN.
-
-    DISPLAY " ".
-    DISPLAY " CD36T1 test successful. ".
-    STOP RUN.
+IDENTIFICATION DIVISION.
+
+PROGRAM-ID.
+
+	CD36T1.
+
+AUTHOR.
+
+	DIGITAL EQUIPMENT CORPORATION.
+
+	This program opens a remote  file named DAP.TST and writes  an
+	ASCII record into it,  closes the file,  reopens the file  and
+	reads the record back and then closes the file again.
+
+	Note: this program writes and  reads the file DAP.TST using  a
+	directory called [5,33].   If this  directory does  not
+	exist, it must be created as a VALID login directory.
+
+* THIS SOFTWARE IS FURNISHED UNDER A LICENSE AND MAY  BE  USED
+* OR COPIED ONLY IN ACCORDANCE WITH THE TERMS OF SUCH LICENSE.
+*
+* COPYRIGHT  (C)  DIGITAL  EQUIPMENT  CORPORATION 1985.
+* ALL RIGHTS RESERVED.
+
+*
+* Facility: DIT-TEST
+* 
+* Edit History:
+* 
+* new_version (1, 0)
+* 
+* Edit (%O'1', '15-Dec-82', 'Sandy Clemens')
+* %(  Add the DIT (Dap and Task-to-task) Installation Verification tests
+*     for the VAX and DECSYSTEM-20 to the library.  
+*     Files:  DITTHST.TXT (NEW), CD32T1.VAX-COB (NEW),
+*     CT32T1.VAX-COB (NEW), FD32T1.VAX-FOR (NEW),
+*     FT32T1.VAX-FOR (NEW), CD36T1.CBL (NEW), CT36T1.CBL (NEW),
+*     FD6T1.FOR (NEW), FD7T1.FOR (NEW), FT6T1.FOR (NEW),
+*     FT7T1.FOR (NEW) )%
+*     
+* Edit (%O'2', '14-Jan-83', 'Sandy Clemens')
+* %(  Many edits to the Installation Verification system (ICS)  files.
+*     Add SYS:  to all  the  10/20 programs  in  the COPY  or  INCLUDE
+*     statement for the interface files.   Add SYS$LIBRARY to the  VAX
+*     programs in  the COPY  or INCLUDE  statement for  the  interface
+*     files.  Add check for INFO or  SUCCESS status return in all  ICS
+*     programs.  Remove node names from all DIT programs so that local
+*     node is used.  Change  directory used by 20  DAP programs to  be
+*     PS:<DIL-TEST> with  password  DIL-TEST.   Remove  all  directory
+*     specifications  from  VMS  programs  so  they  use  the  default
+*     connected directory.   Add Lib$Match_Cond  to VMS  programs  for
+*     status checking.  Change some of the symbolic variable names for
+*     clarification.   Change  use  of  numeric  parameter  values  to
+*     symbolic variable names.  Get rid  of use of "IMPLICIT  INTEGER"
+*     in FORTRAN test programs.   Add copyright notice to  everything.
+*     Files: CD32T1.VAX-COB,  CD36T1.CBL, CT32T1.VAX-COB,  CT36T1.CBL,
+*     FD32T1.VAX-FOR, FD6T1.FOR, FD7T1.FOR, FT32T1.VAX-FOR, FT6T1.FOR,
+*     FT7T1.FOR, DITTHST.TXT )%
+*     
+* Edit (%O'6', '25-Jan-83', 'Sandy Clemens')
+* %(  Add copyright and liability waiver to whatever needs it.
+*     FILES: CD32T1.VAX-COB, CD36T1.CBL, CT32T1.VAX-COB, CT36T1.CBL,
+*     FD32T1.VAX-FOR, FD6T1.FOR, FD7T1.FOR, FT32T1.VAX-FOR, FT6T1.FOR,
+*     FT7T1.FOR, SUB6D1.FOR, SUB6T1.FOR, SUB7D1.FOR, SUB7T1.FOR  )%
+*     
+* Edit (%O'7', '25-Jan-83', 'Sandy Clemens')
+* %(  Standardize "Author" entry in ICS Cobol programs.
+*     FILES: CD32T1.VAX-COB, CD36T1.CBL, CT32T1.VAX-COB, CT36T1.CBL )%
+*
+* new_version (2, 0)
+*
+* Edit (%O'10', '17-Apr-84', 'Sandy Clemens')
+* %(  Convert to run on TOPS-10 -- Doug Rayner.
+*     Add remote file access ICS programs for TOPS-10. )%
+*
+* 
+* Edit (%O'17', '8-Oct-84', 'Sandy Clemens')
+* %(  Put in new copyright notices.  FILES:  CD36T1.10-CBL,
+*     CD36T1.CBL, CD32T1.VAX-COB, CT36T1.10-CBL, CT32T1.VAX-COB,
+*     FD7T1.10-FOR, FD7T1.FOR, FD32T1.VAX-FOR, FT7T1.FOR,
+*     FT32T1.VAX-FOR.  )%
+*
+* new_version (3, 0)
+*
+* Edit (%O'20', '18-Aug-86', 'Karin Lindqvist')
+* %(  Add an unattended/batch mode, driven by a CDPARM.DAT parameter
+*     file, so the remote-file round trip can run from a batch job
+*     without anyone sitting at the terminal to answer the RFM/RAT/
+*     password/record prompts.  Broke the old flat procedure division
+*     up into named paragraphs along the way.  FILES: CD36T1.CBL )%
+
+* Edit (%O'21', '19-Aug-86', 'Karin Lindqvist')
+* %(  Add automatic read-back verification: save the record as
+*     written, compare it against what RREAD returns, and report
+*     DAP READ-BACK: PASS or FAIL instead of just echoing the record
+*     and leaving the comparison to whoever is watching the terminal.
+*     FILES: CD36T1.CBL )%
+
+* Edit (%O'22', '20-Aug-86', 'Karin Lindqvist')
+* %(  Extend the single-record DAP.TST transfer into a multi-record
+*     test: REC-COUNT records are written in one ROPEN/RCLOSE pair and
+*     read back in another, each one verified against what was sent.
+*     FILES: CD36T1.CBL )%
+
+* Edit (%O'23', '21-Aug-86', 'Karin Lindqvist')
+* %(  Add DAP timing instrumentation: time each ROPEN, the RWRITE and
+*     RREAD passes, and each RCLOSE, and append the elapsed time for
+*     each to a new CDBENCH.LOG benchmark log so DAP performance can be
+*     tracked across installations and DECnet configurations.
+*     FILES: CD36T1.CBL )%
+*
+* Edit (%O'24', '25-Aug-86', 'Karin Lindqvist')
+* %(  Return a non-zero completion code on any ROPEN/RWRITE/RCLOSE/RREAD
+*     failure or read-back mismatch, so a batch job running this test
+*     can tell pass from fail without scraping the console log.
+*     FILES: CD36T1.CBL )%
+*
+* Edit (%O'25', '28-Aug-86', 'Karin Lindqvist')
+* %(  Close PARAM-FILE and BENCH-FILE before every early GOBACK instead
+*     of leaving them open across the return -- each ROPEN/RWRITE/
+*     RCLOSE/RREAD failure path and CDPARM.DAT's AT END paths bypassed
+*     FINISH-UP, the only paragraph that used to close BENCH-FILE, and
+*     now matters more with DILVER CALLing this program in the same
+*     run unit.  Add FILE STATUS to PARAM-FILE and BENCH-FILE so a
+*     missing CDPARM.DAT or a failed OPEN EXTEND reports a clean
+*     non-zero completion code instead of abending, the same way
+*     DILVER's CKPT-FILE already does.  Raise MAX-REC-COUNT to 500 to
+*     better match edit 22's multi-record intent.  FILES: CD36T1.CBL )%
+*
+* Edit (%O'26', '1-Sep-86', 'Karin Lindqvist')
+* %(  VERIFY-READ-BACK's record comparison used reference modification
+*     (DATA-RECORD(1:95)), which this COBOL-74 compiler does not
+*     support.  Split DATA-RECORD and each SAVED-RECORD table entry
+*     into a 95-byte portion and a 5-byte FILLER instead, and compare
+*     the 95-byte portions directly.  FILES: CD36T1.CBL )%
+*
+* Edit (%O'27', '3-Sep-86', 'Karin Lindqvist')
+* %(  INITIALIZE-STUFF's ACCEPT RUN-MODE, unlike everything CDPARM.DAT
+*     already governs, was unconditional -- a caller (DILVER) with no
+*     one at the terminal would still hang on it, CDPARM.DAT or not.
+*     GET-RUN-MODE now checks for CDPARM.DAT itself first: if it is
+*     there, RUN-MODE is set to BATCH with no ACCEPT at all, since a
+*     batch parameter card only makes sense with RUN-MODE-BATCH; with
+*     no CDPARM.DAT present, behavior is unchanged from before -- ask
+*     the operator.  FILES: CD36T1.CBL )%
+*
+* Edit (%O'28', '4-Sep-86', 'Karin Lindqvist')
+* %(  INITIALIZE-STUFF's OPEN EXTEND BENCH-FILE, the very first thing
+*     this program does, returns status "35" on a system where
+*     CDBENCH.LOG does not exist yet -- which aborted the run before
+*     any DAP work ran at all, including a first-time installation.
+*     Falls back to OPEN OUTPUT (creating the file) on status "35",
+*     the same fallback CLEAR-CHECKPOINT in DILVER.CBL uses for
+*     DILCKPT.DAT.  FILES: CD36T1.CBL )%
+
+INSTALLATION.
+
+	DEC-MARLBOROUGH.
+
+DATE-WRITTEN.
+
+	NOVEMBER 5, 1982.
+
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+
+FILE-CONTROL.
+
+    SELECT PARAM-FILE ASSIGN TO "CDPARM.DAT"
+	ORGANIZATION IS SEQUENTIAL
+	FILE STATUS IS PARAM-FILE-STATUS.
+
+    SELECT BENCH-FILE ASSIGN TO "CDBENCH.LOG"
+	ORGANIZATION IS SEQUENTIAL
+	FILE STATUS IS BENCH-FILE-STATUS.
+
+DATA DIVISION.
+
+FILE SECTION.
+
+* Batch-mode parameter card: record format and attribute codes, the
+* remote password, and the data to write, all in one fixed-layout
+* record so a batch job can drive CD36T1 with no one at the terminal.
+FD  PARAM-FILE
+    LABEL RECORDS ARE STANDARD.
+
+01  PARAM-RECORD.
+    05  PARAM-REC-FORMAT PIC 9(1).
+    05  PARAM-REC-ATTRIBUTES PIC 9(1).
+    05  PARAM-PASSWD PIC X(39).
+    05  PARAM-DATA-RECORD PIC X(100).
+    05  PARAM-REC-COUNT PIC 9(3).
+
+* DAP timing benchmark log: one record per timed operation, giving the
+* date, the operation name and how long it took, in hundredths of a
+* second.
+FD  BENCH-FILE
+    LABEL RECORDS ARE STANDARD.
+
+01  BENCH-RECORD.
+    05  BENCH-LOG-DATE PIC 9(6).
+    05  FILLER PIC X(1) VALUE SPACE.
+    05  BENCH-LOG-OPERATION PIC X(10).
+    05  FILLER PIC X(1) VALUE SPACE.
+    05  BENCH-LOG-ELAPSED PIC -(7)9.
+
+WORKING-STORAGE SECTION.
+
+01  INTERFACE-FILES.
+    COPY DIT OF "SYS:DIL.LIB".
+    COPY DIL OF "SYS:DIL.LIB".
+
+* Dilini is necessary for DECsystem-10 and DECSYSTEM-20 Cobol only.
+01  DILINI-PARAMS.
+    05  DIL-INIT-STATUS PIC S9(10) COMP.
+    05  DIL-STATUS PIC S9(10) COMP.
+    05  DIL-SEVERITY PIC S9(10) COMP.
+    05  DIL-MESSAGE PIC S9(10) COMP.
+
+* status of the last I/O against PARAM-FILE/BENCH-FILE, so a missing
+* CDPARM.DAT or a failed OPEN EXTEND reports a clean completion code
+* instead of abending
+01  PARAM-FILE-STATUS PIC X(2).
+01  BENCH-FILE-STATUS PIC X(2).
+
+* Unattended/batch-parameter mode switch.  In RUN-MODE-INTERACTIVE
+* (the original behavior) RFM/RAT/password/record all come from the
+* terminal; in RUN-MODE-BATCH they come from PARAM-FILE instead.
+01  RUN-MODE PIC X(5) VALUE "INTER".
+    88  RUN-MODE-INTERACTIVE VALUE "INTER".
+    88  RUN-MODE-BATCH VALUE "BATCH".
+
+* File and directory description fields
+
+01  FILE-NAME PIC X(39) VALUE 'DAP.TST[5,33]' DISPLAY-7.
+01  USERID USAGE DISPLAY-7 PIC X(39) VALUE '[5,33]'.
+01  PASSWD USAGE DISPLAY-7 PIC X(39) VALUE SPACES.
+01  ACCT USAGE DISPLAY-7 PIC X(39) VALUE SPACES.
+
+* Record and file description fields
+
+01  FILE-NUMBER USAGE COMP PIC S9(10).
+01  REC-FORMAT USAGE COMP PIC S9(10).
+01  REC-ATTRIBUTES USAGE COMP PIC S9(10).
+01  REC-SIZE USAGE COMP PIC S9(10) VALUE 95.
+01  REC-UNIT-SIZE USAGE COMP PIC S9(10) VALUE 0.
+
+* DATA-RECORD-PORTION is the 95 bytes actually transferred by RWRITE/
+* RREAD (REC-SIZE at write time); the trailing 5 bytes are FILLER so
+* the record still lines up as a full 100-byte DISPLAY-7 buffer.
+01  DATA-RECORD USAGE DISPLAY-7.
+    05  DATA-RECORD-PORTION PIC X(95).
+    05  FILLER PIC X(5).
+
+* How many records to transfer, and the maximum this table can hold.
+01  REC-COUNT USAGE COMP PIC S9(10) VALUE 1.
+01  MAX-REC-COUNT USAGE COMP PIC S9(10) VALUE 500.
+01  REC-INDEX USAGE COMP PIC S9(10).
+
+* Each record is saved here as it is written, so READ-THE-FILE has
+* something to check RREAD's result against, one record at a time.
+* SAVED-RECORD-PORTION lines up with DATA-RECORD-PORTION above so
+* VERIFY-READ-BACK can compare the two without reference modification.
+01  SAVED-RECORDS.
+    05  SAVED-RECORD USAGE DISPLAY-7 OCCURS 500 TIMES.
+	10  SAVED-RECORD-PORTION PIC X(95).
+	10  FILLER PIC X(5).
+
+* Read-back verification result: VERIFY-FAIL-COUNT counts how many of
+* the REC-COUNT records came back wrong; VERIFY-FLAG is the overall
+* PASS/FAIL (PASS only if every record matched).
+01  VERIFY-FAIL-COUNT USAGE COMP PIC S9(10) VALUE 0.
+01  VERIFY-FLAG PIC X(4) VALUE "PASS".
+    88  VERIFY-PASS VALUE "PASS".
+    88  VERIFY-FAIL VALUE "FAIL".
+
+* completion code returned to the job that invoked this program
+01  COMPLETION-CODE PIC S9(4) COMP VALUE 0.
+
+* DAP timing instrumentation fields.
+01  BENCH-DATE PIC 9(6).
+01  BENCH-OPERATION PIC X(10).
+
+01  WS-START-TIME PIC 9(8).
+01  WS-START-TIME-R REDEFINES WS-START-TIME.
+    05  WS-START-HH PIC 9(2).
+    05  WS-START-MM PIC 9(2).
+    05  WS-START-SS PIC 9(2).
+    05  WS-START-HS PIC 9(2).
+
+01  WS-END-TIME PIC 9(8).
+01  WS-END-TIME-R REDEFINES WS-END-TIME.
+    05  WS-END-HH PIC 9(2).
+    05  WS-END-MM PIC 9(2).
+    05  WS-END-SS PIC 9(2).
+    05  WS-END-HS PIC 9(2).
+
+01  WS-START-HUNDREDTHS PIC 9(9) COMP.
+01  WS-END-HUNDREDTHS PIC 9(9) COMP.
+01  WS-ELAPSED-HUNDREDTHS PIC S9(9) COMP.
+
+PROCEDURE DIVISION.
+
+MAIN-LINE.
+    PERFORM INITIALIZE-STUFF THRU INITIALIZE-STUFF-EXIT.
+    PERFORM GET-PARAMETERS THRU GET-PARAMETERS-EXIT.
+    PERFORM WRITE-THE-FILE THRU WRITE-THE-FILE-EXIT.
+    PERFORM READ-THE-FILE THRU READ-THE-FILE-EXIT.
+    PERFORM VERIFY-SUMMARIZE THRU VERIFY-SUMMARIZE-EXIT.
+    PERFORM FINISH-UP THRU FINISH-UP-EXIT.
+
+    IF VERIFY-FAIL
+	MOVE 1 TO COMPLETION-CODE.
+
+    MOVE COMPLETION-CODE TO RETURN-CODE
+    GOBACK.
+
+* Set up for return code values, using DILINI routine, and find out
+* whether we are being run interactively or out of a batch job.
+
+INITIALIZE-STUFF.
+    ACCEPT BENCH-DATE FROM DATE.
+    OPEN EXTEND BENCH-FILE.
+    IF BENCH-FILE-STATUS = "35"
+	OPEN OUTPUT BENCH-FILE.
+
+    IF BENCH-FILE-STATUS NOT = "00"
+	DISPLAY "? INITIALIZE-STUFF: CDBENCH.LOG could not be opened, status = "
+	    BENCH-FILE-STATUS
+	MOVE 1 TO COMPLETION-CODE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    ENTER MACRO DILINI USING DIL-INIT-STATUS, DIL-STATUS,
+			     DIL-MESSAGE, DIL-SEVERITY.
+
+    IF DIL-INIT-STATUS NOT = 1
+	DISPLAY "? Invalid return code from DILINI routine = " DIL-INIT-STATUS.
+
+    PERFORM GET-RUN-MODE THRU GET-RUN-MODE-EXIT.
+INITIALIZE-STUFF-EXIT.
+    EXIT.
+
+* Pick up RUN-MODE from CDPARM.DAT if a caller (DILVER, or an operator
+* setting up an unattended run) has left one, so this program never
+* has to block on a console prompt when it is CALLed as part of a
+* larger, unattended job.  A CDPARM.DAT card only makes sense with
+* RUN-MODE-BATCH, so its mere presence is enough to select BATCH with
+* no ACCEPT at all; GET-PARAMETERS-BATCH re-opens CDPARM.DAT itself to
+* read the rest of the batch parameters.  With no CDPARM.DAT present,
+* behavior is unchanged from before -- ACCEPT it from the terminal.
+GET-RUN-MODE.
+    OPEN INPUT PARAM-FILE.
+    IF PARAM-FILE-STATUS = "00"
+	MOVE "BATCH" TO RUN-MODE
+	CLOSE PARAM-FILE
+    ELSE
+	DISPLAY " Enter the run mode, INTER or BATCH (default INTER): "
+	ACCEPT RUN-MODE.
+
+    IF RUN-MODE NOT = "INTER" AND RUN-MODE NOT = "BATCH"
+	MOVE "INTER" TO RUN-MODE.
+GET-RUN-MODE-EXIT.
+    EXIT.
+
+* Start and stop a stopwatch around a DAP operation, converting the
+* TIME special register's HHMMSSHH into hundredths of a second so the
+* elapsed interval comes out right even across a minute or hour
+* boundary, and append one CDBENCH.LOG record recording it.  The
+* caller moves the operation name into BENCH-OPERATION before calling
+* either paragraph.
+
+START-TIMER.
+    ACCEPT WS-START-TIME FROM TIME.
+START-TIMER-EXIT.
+    EXIT.
+
+STOP-TIMER-AND-LOG.
+    ACCEPT WS-END-TIME FROM TIME.
+    COMPUTE WS-START-HUNDREDTHS = WS-START-HH * 360000 + WS-START-MM * 6000
+	+ WS-START-SS * 100 + WS-START-HS.
+    COMPUTE WS-END-HUNDREDTHS = WS-END-HH * 360000 + WS-END-MM * 6000
+	+ WS-END-SS * 100 + WS-END-HS.
+    COMPUTE WS-ELAPSED-HUNDREDTHS = WS-END-HUNDREDTHS - WS-START-HUNDREDTHS.
+
+    MOVE BENCH-DATE TO BENCH-LOG-DATE.
+    MOVE BENCH-OPERATION TO BENCH-LOG-OPERATION.
+    MOVE WS-ELAPSED-HUNDREDTHS TO BENCH-LOG-ELAPSED.
+    WRITE BENCH-RECORD.
+STOP-TIMER-AND-LOG-EXIT.
+    EXIT.
+
+* Pick up RFM, RAT, the password and the record to write, either from
+* the terminal or, in batch mode, from CDPARM.DAT -- nobody is around
+* to answer ACCEPT prompts when this runs out of a batch job.
+
+GET-PARAMETERS.
+    IF RUN-MODE-BATCH
+	PERFORM GET-PARAMETERS-BATCH THRU GET-PARAMETERS-BATCH-EXIT
+    ELSE
+	PERFORM GET-PARAMETERS-INTERACTIVE THRU GET-PARAMETERS-INTERACTIVE-EXIT.
+GET-PARAMETERS-EXIT.
+    EXIT.
+
+GET-PARAMETERS-INTERACTIVE.
+
+* Get record format
+
+    DISPLAY " Enter the value for the record format (RFM):".
+    DISPLAY " 0 = undefined,".
+    DISPLAY " 1 = fixed,".
+    DISPLAY " 2 = variable, ".
+    DISPLAY " 3 = VFC, ".
+    DISPLAY " 4 = stream".
+    ACCEPT REC-FORMAT.
+
+* Get record attributes
+
+    DISPLAY " Enter a value for the record attributes (RAT):".
+    DISPLAY " 0 = unspecified,".
+    DISPLAY " 1 = implied <LF><CR> envelope,".
+    DISPLAY " 2 = print file format,".
+    DISPLAY " 3 = Fortran carriage control,".
+    DISPLAY " 4 = MACY11 format".
+    ACCEPT REC-ATTRIBUTES.
+
+* Request the password
+
+    DISPLAY " Enter the password: "
+	WITH NO ADVANCING ACCEPT PASSWD.
+
+* Find out how many records to transfer, and accept each one in turn
+
+    DISPLAY " Enter the number of records to transfer (1 thru 500): ".
+    ACCEPT REC-COUNT.
+    IF REC-COUNT < 1 OR REC-COUNT > MAX-REC-COUNT
+	MOVE 1 TO REC-COUNT.
+
+    PERFORM GET-ONE-RECORD-INTERACTIVE THRU GET-ONE-RECORD-INTERACTIVE-EXIT
+	VARYING REC-INDEX FROM 1 BY 1 UNTIL REC-INDEX > REC-COUNT.
+GET-PARAMETERS-INTERACTIVE-EXIT.
+    EXIT.
+
+GET-ONE-RECORD-INTERACTIVE.
+    DISPLAY " Enter data for record " REC-INDEX " for the remote file: ".
+    ACCEPT DATA-RECORD.
+    MOVE DATA-RECORD TO SAVED-RECORD(REC-INDEX).
+GET-ONE-RECORD-INTERACTIVE-EXIT.
+    EXIT.
+
+* First parameter record carries RFM/RAT/password/REC-COUNT and the
+* data for record 1; REC-COUNT-1 more parameter records follow, one
+* per additional record, using just their PARAM-DATA-RECORD field.
+
+GET-PARAMETERS-BATCH.
+    OPEN INPUT PARAM-FILE.
+    IF PARAM-FILE-STATUS NOT = "00"
+	DISPLAY "? GET-PARAMETERS-BATCH: CDPARM.DAT could not be opened, status = "
+	    PARAM-FILE-STATUS
+	MOVE 1 TO COMPLETION-CODE
+	CLOSE BENCH-FILE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    READ PARAM-FILE INTO PARAM-RECORD
+	AT END
+	    DISPLAY "? GET-PARAMETERS-BATCH: CDPARM.DAT is empty"
+	    MOVE 1 TO COMPLETION-CODE
+	    CLOSE PARAM-FILE
+	    CLOSE BENCH-FILE
+	    MOVE COMPLETION-CODE TO RETURN-CODE
+	    GOBACK.
+    MOVE PARAM-REC-FORMAT TO REC-FORMAT.
+    MOVE PARAM-REC-ATTRIBUTES TO REC-ATTRIBUTES.
+    MOVE PARAM-PASSWD TO PASSWD.
+    MOVE PARAM-REC-COUNT TO REC-COUNT.
+    IF REC-COUNT < 1 OR REC-COUNT > MAX-REC-COUNT
+	MOVE 1 TO REC-COUNT.
+    MOVE PARAM-DATA-RECORD TO SAVED-RECORD(1).
+
+    PERFORM GET-ONE-RECORD-BATCH THRU GET-ONE-RECORD-BATCH-EXIT
+	VARYING REC-INDEX FROM 2 BY 1 UNTIL REC-INDEX > REC-COUNT.
+
+    CLOSE PARAM-FILE.
+GET-PARAMETERS-BATCH-EXIT.
+    EXIT.
+
+GET-ONE-RECORD-BATCH.
+    READ PARAM-FILE INTO PARAM-RECORD
+	AT END
+	    DISPLAY "? GET-PARAMETERS-BATCH: CDPARM.DAT ran out of records"
+	    MOVE 1 TO COMPLETION-CODE
+	    CLOSE PARAM-FILE
+	    CLOSE BENCH-FILE
+	    MOVE COMPLETION-CODE TO RETURN-CODE
+	    GOBACK.
+    MOVE PARAM-DATA-RECORD TO SAVED-RECORD(REC-INDEX).
+GET-ONE-RECORD-BATCH-EXIT.
+    EXIT.
+
+* Open file DAP.TST for output, write the REC-COUNT records and close
+* the file.
+
+WRITE-THE-FILE.
+    MOVE "ROPEN-W" TO BENCH-OPERATION.
+    PERFORM START-TIMER THRU START-TIMER-EXIT.
+    ENTER MACRO ROPEN USING FILE-NUMBER, FILE-NAME, USERID, PASSWD, ACCT,
+			    DIT-MODE-WRITE, DIT-TYPE-ASCII, REC-FORMAT,
+			    REC-ATTRIBUTES, REC-SIZE, REC-UNIT-SIZE.
+    PERFORM STOP-TIMER-AND-LOG THRU STOP-TIMER-AND-LOG-EXIT.
+
+    DISPLAY " ROPEN Status return: " DIL-STATUS.
+    IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? ROPEN: unsuccessful status return "
+	MOVE 1 TO COMPLETION-CODE
+	CLOSE BENCH-FILE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    MOVE "RWRITE" TO BENCH-OPERATION.
+    PERFORM START-TIMER THRU START-TIMER-EXIT.
+    PERFORM WRITE-ONE-RECORD THRU WRITE-ONE-RECORD-EXIT
+	VARYING REC-INDEX FROM 1 BY 1 UNTIL REC-INDEX > REC-COUNT.
+    PERFORM STOP-TIMER-AND-LOG THRU STOP-TIMER-AND-LOG-EXIT.
+
+    MOVE "RCLOSE-W" TO BENCH-OPERATION.
+    PERFORM START-TIMER THRU START-TIMER-EXIT.
+    ENTER MACRO RCLOSE USING FILE-NUMBER, DIT-OPT-NOTHING.
+    PERFORM STOP-TIMER-AND-LOG THRU STOP-TIMER-AND-LOG-EXIT.
+
+    DISPLAY " RCLOSE Status return: ", DIL-STATUS.
+    IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? RCLOSE: unsuccessful status return."
+	MOVE 1 TO COMPLETION-CODE
+	CLOSE BENCH-FILE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+WRITE-THE-FILE-EXIT.
+    EXIT.
+
+WRITE-ONE-RECORD.
+    MOVE SAVED-RECORD(REC-INDEX) TO DATA-RECORD.
+
+    ENTER MACRO RWRITE USING FILE-NUMBER, REC-UNIT-SIZE,
+			REC-SIZE, DATA-RECORD.
+
+    DISPLAY " RWRITE Status return: " DIL-STATUS.
+    IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? RWRITE: unsuccessful status return. "
+	MOVE 1 TO COMPLETION-CODE
+	CLOSE BENCH-FILE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+WRITE-ONE-RECORD-EXIT.
+    EXIT.
+
+* Reopen the file, read the REC-COUNT records back and close the file
+* again.
+
+READ-THE-FILE.
+    MOVE 100 TO REC-SIZE.
+    MOVE "ROPEN-R" TO BENCH-OPERATION.
+    PERFORM START-TIMER THRU START-TIMER-EXIT.
+    ENTER MACRO ROPEN USING FILE-NUMBER, FILE-NAME, USERID, PASSWD, ACCT,
+		      DIT-MODE-READ, DIT-TYPE-ASCII, REC-FORMAT,
+		      REC-ATTRIBUTES, REC-SIZE, REC-UNIT-SIZE.
+    PERFORM STOP-TIMER-AND-LOG THRU STOP-TIMER-AND-LOG-EXIT.
+
+    DISPLAY " ROPEN Status return: ", DIL-STATUS.
+    IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? ROPEN: unsuccessful status return."
+	MOVE 1 TO COMPLETION-CODE
+	CLOSE BENCH-FILE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    MOVE "RREAD" TO BENCH-OPERATION.
+    PERFORM START-TIMER THRU START-TIMER-EXIT.
+    PERFORM READ-ONE-RECORD THRU READ-ONE-RECORD-EXIT
+	VARYING REC-INDEX FROM 1 BY 1 UNTIL REC-INDEX > REC-COUNT.
+    PERFORM STOP-TIMER-AND-LOG THRU STOP-TIMER-AND-LOG-EXIT.
+
+    MOVE "RCLOSE-R" TO BENCH-OPERATION.
+    PERFORM START-TIMER THRU START-TIMER-EXIT.
+    ENTER MACRO RCLOSE USING FILE-NUMBER, DIT-OPT-NOTHING.
+    PERFORM STOP-TIMER-AND-LOG THRU STOP-TIMER-AND-LOG-EXIT.
+
+    DISPLAY " RCLOSE Status return: ", DIL-STATUS.
+     IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? RCLOSE: unsuccessful status return."
+	MOVE 1 TO COMPLETION-CODE
+	CLOSE BENCH-FILE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+READ-THE-FILE-EXIT.
+    EXIT.
+
+* Read one record back and compare it, right away, against the copy
+* WRITE-THE-FILE saved for it.  Only the first 95 characters were
+* actually written (REC-SIZE was 95 at write time), so that is all
+* that has to match.
+
+READ-ONE-RECORD.
+    MOVE SPACES TO DATA-RECORD.
+
+    ENTER MACRO RREAD USING FILE-NUMBER, REC-UNIT-SIZE,
+			    REC-SIZE, DATA-RECORD.
+
+    DISPLAY " RREAD returned ", DIL-STATUS.
+    IF DIL-SEVERITY NOT = STS-K-SUCCESS
+       AND DIL-SEVERITY NOT = STS-K-INFO
+	DISPLAY "? RREAD: unsuccesful status return."
+	MOVE 1 TO COMPLETION-CODE
+	CLOSE BENCH-FILE
+	MOVE COMPLETION-CODE TO RETURN-CODE
+	GOBACK.
+
+    DISPLAY " Record " REC-INDEX " was: ".
+    DISPLAY DATA-RECORD.
+
+    IF DATA-RECORD-PORTION = SAVED-RECORD-PORTION(REC-INDEX)
+	DISPLAY " DAP READ-BACK: PASS"
+    ELSE
+	ADD 1 TO VERIFY-FAIL-COUNT
+	DISPLAY " DAP READ-BACK: FAIL".
+READ-ONE-RECORD-EXIT.
+    EXIT.
+
+VERIFY-SUMMARIZE.
+    IF VERIFY-FAIL-COUNT = 0
+	MOVE "PASS" TO VERIFY-FLAG
+    ELSE
+	MOVE "FAIL" TO VERIFY-FLAG.
+VERIFY-SUMMARIZE-EXIT.
+    EXIT.
+
+FINISH-UP.
+    CLOSE BENCH-FILE.
+    IF VERIFY-PASS
+	DISPLAY " "
+	DISPLAY " CD36T1 test successful. "
+    ELSE
+	DISPLAY " "
+	DISPLAY "? CD36T1 test failed -- " VERIFY-FAIL-COUNT
+	    " of " REC-COUNT " records did not match.".
+FINISH-UP-EXIT.
+    EXIT.
